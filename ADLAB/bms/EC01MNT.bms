@@ -0,0 +1,73 @@
+*----------------------------------------------------------------*
+* EC01MNT - BMS MAPSET FOR THE ONLINE PERSONA MASTER MAINTENANCE *
+*           TRANSACTION (MNT1 / ARR01MNT).  ONE MAP, EC01MNT1,   *
+*           SUPPORTS INQUIRE, ADD, CHANGE AND DELETE AGAINST THE *
+*           SAME PERSONA MASTER ARRAY01 WRITES.                  *
+*----------------------------------------------------------------*
+*  DATE       INIT  DESCRIPTION
+*  2026-08-09  RSM  ORIGINAL VERSION.
+*----------------------------------------------------------------*
+EC01MNT  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=FREEKB,                                           X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+EC01MNT1 DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='ADLAB PERSONA MASTER MAINTENANCE'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=9,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='FUNCTION:'
+MNTFUNC  DFHMDF POS=(3,11),                                           X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT,NORM),                                   X
+               INITIAL=' '
+         DFHMDF POS=(3,14),                                           X
+               LENGTH=32,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='(I=INQUIRE A=ADD C=CHANGE D=DEL)'
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=11,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='PERSONA ID:'
+MNTID    DFHMDF POS=(5,13),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,NUM,NORM),                                X
+               PICOUT='9(10)'
+*
+         DFHMDF POS=(7,1),                                            X
+               LENGTH=6,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='NAME:'
+MNTNAME  DFHMDF POS=(7,13),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(9,1),                                            X
+               LENGTH=9,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='APELLIDO:'
+MNTAPEL  DFHMDF POS=(9,13),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+MNTMSG   DFHMDF POS=(22,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='PF3=END'
+*
+         DFHMSD TYPE=FINAL
