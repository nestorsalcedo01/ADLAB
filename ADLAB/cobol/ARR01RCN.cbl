@@ -0,0 +1,312 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARR01RCN.
+       AUTHOR. ADLAB APPLICATIONS GROUP.
+       INSTALLATION. ADLAB.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * ARR01RCN RECONCILES THE PERSONA MASTER ARRAY01 BUILT AGAINST
+      * THE LANDED-MESSAGE FILE ARRAYMQ WROTE FOR EVERY SUCCESSFUL
+      * MQPUT. BOTH SIDES ARE SORTED BY NAME/APELLIDO AND MATCH-MERGED;
+      * ANYTHING PRESENT ON ONE SIDE BUT NOT THE OTHER IS REPORTED AS
+      * AN EXCEPTION.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09  RSM  ORIGINAL VERSION.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONA-MASTER-FILE ASSIGN TO PERSMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-IO-KEY
+               FILE STATUS IS WS-PERSMSTR-STATUS.
+
+           SELECT MASTER-SORT-FILE ASSIGN TO SORTWK01.
+
+           SELECT MASTER-SORTED-FILE ASSIGN TO MSTSRT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MSTSRT-STATUS.
+
+           SELECT LANDED-MSG-FILE ASSIGN TO LMSGIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LMSGIN-STATUS.
+
+           SELECT LANDED-SORT-FILE ASSIGN TO SORTWK02.
+
+           SELECT LANDED-SORTED-FILE ASSIGN TO LNDSRT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LNDSRT-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO RCNRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RCNRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONA-MASTER-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+       01  PERSONA-MASTER-IO-RECORD.
+           05  PM-IO-KEY               PIC 9(10).
+           05  PM-IO-DATA              PIC X(60).
+
+       SD  MASTER-SORT-FILE.
+       01  MASTER-SORT-RECORD.
+           05  MS-NAME                 PIC X(20).
+           05  MS-APELLIDO             PIC X(20).
+           05  MS-PERSONA-ID           PIC 9(10).
+
+       FD  MASTER-SORTED-FILE
+           RECORD CONTAINS 50 CHARACTERS.
+       01  MASTER-SORTED-RECORD.
+           05  MST-NAME                PIC X(20).
+           05  MST-APELLIDO            PIC X(20).
+           05  MST-PERSONA-ID          PIC 9(10).
+
+       FD  LANDED-MSG-FILE
+           RECORD CONTAINS 44 CHARACTERS.
+           COPY EC01LMSG.
+
+       SD  LANDED-SORT-FILE.
+       01  LANDED-SORT-RECORD.
+           05  LS-NAME                 PIC X(20).
+           05  LS-APELLIDO             PIC X(20).
+           05  LS-INDEX                PIC 9(04).
+
+       FD  LANDED-SORTED-FILE
+           RECORD CONTAINS 44 CHARACTERS.
+       01  LANDED-SORTED-RECORD.
+           05  LND-NAME                PIC X(20).
+           05  LND-APELLIDO            PIC X(20).
+           05  LND-INDEX               PIC 9(04).
+
+       FD  RECON-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RECON-REPORT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  WS-PERSMSTR-STATUS      PIC X(02).
+               88  WS-PERSMSTR-OK      VALUE '00'.
+               88  WS-PERSMSTR-EOF     VALUE '10'.
+           05  WS-MSTSRT-STATUS        PIC X(02).
+           05  WS-LMSGIN-STATUS        PIC X(02).
+               88  WS-LMSGIN-OK        VALUE '00'.
+               88  WS-LMSGIN-EOF       VALUE '10'.
+           05  WS-LNDSRT-STATUS        PIC X(02).
+           05  WS-RCNRPT-STATUS        PIC X(02).
+           05  WS-MASTER-EOF-SW        PIC X(01).
+               88  WS-MASTER-EOF       VALUE 'Y'.
+               88  WS-MASTER-NOT-EOF   VALUE 'N'.
+           05  WS-LANDED-EOF-SW        PIC X(01).
+               88  WS-LANDED-EOF       VALUE 'Y'.
+               88  WS-LANDED-NOT-EOF   VALUE 'N'.
+           05  WS-MATCH-COUNT          PIC 9(07) VALUE 0.
+           05  WS-MASTER-ONLY-COUNT    PIC 9(07) VALUE 0.
+           05  WS-LANDED-ONLY-COUNT    PIC 9(07) VALUE 0.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                  PIC X(40) VALUE
+               'ADLAB PERSONA/MQ RECONCILIATION REPORT'.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                  PIC X(20) VALUE 'EXCEPTION'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE 'APELLIDO'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE 'NAME'.
+
+       01  WS-EXCEPTION-LINE.
+           05  WS-EXC-TYPE             PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-EXC-APELLIDO         PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-EXC-NAME             PIC X(20).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(20) VALUE
+               'MATCHED . . . . . .'.
+           05  WS-TOT-MATCH            PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(20) VALUE
+               ' MISSING FROM QUEUE '.
+           05  WS-TOT-MASTER-ONLY      PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(24) VALUE
+               ' NO MATCHING PERSONA . '.
+           05  WS-TOT-LANDED-ONLY      PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           SORT MASTER-SORT-FILE ON ASCENDING KEY MS-NAME MS-APELLIDO
+               INPUT PROCEDURE IS 1000-LOAD-MASTER-SORT THRU 1000-EXIT
+               GIVING MASTER-SORTED-FILE
+
+           SORT LANDED-SORT-FILE ON ASCENDING KEY LS-NAME LS-APELLIDO
+               INPUT PROCEDURE IS 1500-LOAD-LANDED-SORT THRU 1500-EXIT
+               GIVING LANDED-SORTED-FILE
+
+           PERFORM 2000-MATCH-MERGE THRU 2000-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-LOAD-MASTER-SORT - READ THE PERSONA MASTER SEQUENTIALLY
+      * AND RELEASE EVERY REAL PERSONA ROW (THE CONTROL RECORD, KEY
+      * 0000000000, IS SKIPPED) TO THE SORT.
+      *----------------------------------------------------------------
+       1000-LOAD-MASTER-SORT.
+           OPEN INPUT PERSONA-MASTER-FILE
+           PERFORM UNTIL WS-PERSMSTR-EOF
+               READ PERSONA-MASTER-FILE
+                   AT END
+                       SET WS-PERSMSTR-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1100-RELEASE-MASTER THRU 1100-EXIT
+               END-READ
+           END-PERFORM
+           CLOSE PERSONA-MASTER-FILE.
+       1000-EXIT.
+           EXIT.
+
+       1100-RELEASE-MASTER.
+           IF PM-IO-KEY NOT EQUAL ZEROS
+               MOVE PM-IO-DATA(1:20) TO MS-NAME
+               MOVE PM-IO-DATA(21:20) TO MS-APELLIDO
+               MOVE PM-IO-KEY TO MS-PERSONA-ID
+               RELEASE MASTER-SORT-RECORD
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1500-LOAD-LANDED-SORT - READ THE LANDED-MESSAGE FILE ARRAYMQ
+      * WROTE AND RELEASE EVERY ROW TO THE SORT.
+      *----------------------------------------------------------------
+       1500-LOAD-LANDED-SORT.
+           OPEN INPUT LANDED-MSG-FILE
+           PERFORM UNTIL WS-LMSGIN-EOF
+               READ LANDED-MSG-FILE
+                   AT END
+                       SET WS-LMSGIN-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1600-RELEASE-LANDED THRU 1600-EXIT
+               END-READ
+           END-PERFORM
+           CLOSE LANDED-MSG-FILE.
+       1500-EXIT.
+           EXIT.
+
+       1600-RELEASE-LANDED.
+           MOVE LM-NAME TO LS-NAME
+           MOVE LM-APELLIDO TO LS-APELLIDO
+           MOVE LM-INDEX TO LS-INDEX
+           RELEASE LANDED-SORT-RECORD.
+       1600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-MATCH-MERGE - COMPARE THE TWO NAME/APELLIDO-SORTED FILES
+      * AND WRITE AN EXCEPTION LINE FOR EVERY ROW PRESENT ON ONE SIDE
+      * BUT NOT THE OTHER.
+      *----------------------------------------------------------------
+       2000-MATCH-MERGE.
+           OPEN INPUT MASTER-SORTED-FILE
+           OPEN INPUT LANDED-SORTED-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+
+           PERFORM 2300-WRITE-HEADINGS THRU 2300-EXIT
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT
+           PERFORM 2200-READ-LANDED THRU 2200-EXIT
+           PERFORM 2400-MATCH-ONE-PAIR THRU 2400-EXIT
+               UNTIL WS-MASTER-EOF AND WS-LANDED-EOF
+           PERFORM 2900-WRITE-TOTAL THRU 2900-EXIT
+
+           CLOSE MASTER-SORTED-FILE
+           CLOSE LANDED-SORTED-FILE
+           CLOSE RECON-REPORT-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-MASTER.
+           READ MASTER-SORTED-FILE
+               AT END
+                   SET WS-MASTER-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-READ-LANDED.
+           READ LANDED-SORTED-FILE
+               AT END
+                   SET WS-LANDED-EOF TO TRUE
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+       2400-MATCH-ONE-PAIR.
+           EVALUATE TRUE
+               WHEN WS-MASTER-EOF
+                   PERFORM 2600-WRITE-LANDED-ONLY THRU 2600-EXIT
+                   PERFORM 2200-READ-LANDED THRU 2200-EXIT
+               WHEN WS-LANDED-EOF
+                   PERFORM 2500-WRITE-MASTER-ONLY THRU 2500-EXIT
+                   PERFORM 2100-READ-MASTER THRU 2100-EXIT
+               WHEN MST-NAME EQUAL LND-NAME
+                   AND MST-APELLIDO EQUAL LND-APELLIDO
+                   ADD 1 TO WS-MATCH-COUNT
+                   PERFORM 2100-READ-MASTER THRU 2100-EXIT
+                   PERFORM 2200-READ-LANDED THRU 2200-EXIT
+               WHEN MST-NAME LESS THAN LND-NAME
+                   OR (MST-NAME EQUAL LND-NAME
+                       AND MST-APELLIDO LESS THAN LND-APELLIDO)
+                   PERFORM 2500-WRITE-MASTER-ONLY THRU 2500-EXIT
+                   PERFORM 2100-READ-MASTER THRU 2100-EXIT
+               WHEN OTHER
+                   PERFORM 2600-WRITE-LANDED-ONLY THRU 2600-EXIT
+                   PERFORM 2200-READ-LANDED THRU 2200-EXIT
+           END-EVALUATE.
+       2400-EXIT.
+           EXIT.
+
+       2500-WRITE-MASTER-ONLY.
+           ADD 1 TO WS-MASTER-ONLY-COUNT
+           MOVE 'MISSING FROM QUEUE' TO WS-EXC-TYPE
+           MOVE MST-APELLIDO TO WS-EXC-APELLIDO
+           MOVE MST-NAME TO WS-EXC-NAME
+           WRITE RECON-REPORT-LINE FROM WS-EXCEPTION-LINE.
+       2500-EXIT.
+           EXIT.
+
+       2600-WRITE-LANDED-ONLY.
+           ADD 1 TO WS-LANDED-ONLY-COUNT
+           MOVE 'NO MATCHING PERSONA' TO WS-EXC-TYPE
+           MOVE LND-APELLIDO TO WS-EXC-APELLIDO
+           MOVE LND-NAME TO WS-EXC-NAME
+           WRITE RECON-REPORT-LINE FROM WS-EXCEPTION-LINE.
+       2600-EXIT.
+           EXIT.
+
+       2300-WRITE-HEADINGS.
+           WRITE RECON-REPORT-LINE FROM WS-HEADING-LINE-1
+           WRITE RECON-REPORT-LINE FROM WS-HEADING-LINE-2
+           WRITE RECON-REPORT-LINE FROM SPACES.
+       2300-EXIT.
+           EXIT.
+
+       2900-WRITE-TOTAL.
+           MOVE WS-MATCH-COUNT TO WS-TOT-MATCH
+           MOVE WS-MASTER-ONLY-COUNT TO WS-TOT-MASTER-ONLY
+           MOVE WS-LANDED-ONLY-COUNT TO WS-TOT-LANDED-ONLY
+           WRITE RECON-REPORT-LINE FROM SPACES
+           WRITE RECON-REPORT-LINE FROM WS-TOTAL-LINE.
+       2900-EXIT.
+           EXIT.
