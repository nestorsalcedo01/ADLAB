@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARR01CPB.
+       AUTHOR. ADLAB APPLICATIONS GROUP.
+       INSTALLATION. ADLAB.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * ARR01CPB IS THE PRODUCER FOR THE EC01CPDP/EC01CPOV TABLE-PLUS-
+      * OVERFLOW INTERFACE ARRAY01's 3000-PROCESS-CPDP-TABLE CONSUMES.
+      * IT READS A SEQUENTIAL EXTRACT OF NAME/APELLIDO PAIRS (CPDPEXT),
+      * PACKS THE FIRST WS-CPDP-MAX-INLINE (3) OF THEM INTO EC01CPDP'S
+      * IN-LINE RECORD-1 TABLE, WRITES EVERY PAIR BEYOND THAT TO THE
+      * CPDP OVERFLOW FILE KEYED BY ITS POSITION IN THE FEED, SETS
+      * CPDP-TOTAL-COUNT TO THE REAL GRAND TOTAL, AND CALLS ARRAY01 TO
+      * VALIDATE AND WRITE EACH ONE TO THE PERSONA MASTER. THIS STEP'S
+      * JCL OWNS THE CPDPOVF DD SINCE THIS PROGRAM IS THE ONE THAT
+      * CREATES THE OVERFLOW FILE'S CONTENT FOR THE RUN.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09  RSM  ORIGINAL VERSION.
+      *  2026-08-09  RSM  3000-CALL-ARRAY01 NOW CLOSES CPDPOVF BEFORE
+      *                   CALLING ARRAY01 - ARRAY01's OWN CPDP-TABLE
+      *                   PROCESSING OPENS THE SAME DATASET FOR INPUT,
+      *                   WHICH CONFLICTED WITH THIS PROGRAM STILL
+      *                   HOLDING IT OPEN FOR OUTPUT.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPDP-EXTRACT-FILE ASSIGN TO CPDPEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CPDPEXT-STATUS.
+
+           SELECT CPDP-OVERFLOW-FILE ASSIGN TO CPDPOVF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OV-IO-KEY
+               FILE STATUS IS WS-CPDPOVF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPDP-EXTRACT-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  CPDP-EXTRACT-RECORD.
+           05  CE-NAME                 PIC X(20).
+           05  CE-APELLIDO             PIC X(20).
+
+       FD  CPDP-OVERFLOW-FILE
+           RECORD CONTAINS 44 CHARACTERS.
+       01  CPDP-OVERFLOW-IO-RECORD.
+           05  OV-IO-KEY               PIC 9(04).
+           05  OV-IO-DATA              PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  WS-CPDPEXT-STATUS           PIC X(02).
+               88  WS-CPDPEXT-OK           VALUE '00'.
+           05  WS-CPDPOVF-STATUS           PIC X(02).
+               88  WS-CPDPOVF-OK           VALUE '00'.
+           05  WS-EOF-SW                   PIC X(01).
+               88  WS-EOF                  VALUE 'Y'.
+               88  WS-NOT-EOF              VALUE 'N'.
+           05  WS-CPDP-MAX-INLINE          PIC S9(4) COMP-5 VALUE 3.
+           05  WS-RECORDS-READ             PIC 9(07) VALUE 0.
+           05  WS-CPDPOVF-OPEN-SW          PIC X(01) VALUE 'Y'.
+               88  WS-CPDPOVF-OPEN         VALUE 'Y'.
+               88  WS-CPDPOVF-CLOSED       VALUE 'N'.
+
+       01  WS-CONTROL-TOTALS.
+           05  FILLER                      PIC X(20) VALUE
+               'ARR01CPB RECS READ  '.
+           05  WS-TOT-READ                 PIC ZZZZZZ9.
+           05  FILLER                      PIC X(20) VALUE
+               ' TO CPDP TABLE  '.
+           05  WS-TOT-PACKED               PIC ZZZZZZ9.
+
+           COPY EC01API0.
+           COPY EC01CPDP.
+           COPY EC01CPOV.
+
+       LINKAGE SECTION.
+      *----------------------------------------------------------------
+      * WS-PARM-AREA - STANDARD JCL EXEC PARM LAYOUT: A HALFWORD LENGTH
+      * FOLLOWED BY THE PARM TEXT ITSELF. A RUN LAUNCHED WITH NO PARM
+      * (OR A SHORTER ONE) SEES WS-PARM-LENGTH AS ZERO OR LESS THAN 8,
+      * IN WHICH CASE CALLER-BATCH-ID IS LEFT BLANK.
+      *----------------------------------------------------------------
+       01  WS-PARM-AREA.
+           05  WS-PARM-LENGTH              PIC S9(4) COMP.
+           05  WS-PARM-BATCH-ID            PIC X(08).
+
+       PROCEDURE DIVISION USING WS-PARM-AREA.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-BUILD-CPDP-TABLE THRU 2000-EXIT
+           PERFORM 3000-CALL-ARRAY01 THRU 3000-EXIT
+           PERFORM 8000-WRITE-CONTROL-TOTALS THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - OPEN THE EXTRACT AND OVERFLOW FILES AND EMPTY
+      * THE EC01CPDP TABLE. PERSONAS-NUM IS ZEROED SINCE THIS DRIVER
+      * USES THE EC01CPDP TABLE PATH, NOT THE BAQBASE-API00Q01 FEED
+      * PATH ARR01BAT BUILDS.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           SET WS-NOT-EOF TO TRUE
+           OPEN INPUT CPDP-EXTRACT-FILE
+           OPEN OUTPUT CPDP-OVERFLOW-FILE
+
+           MOVE ZERO TO PERSONAS-NUM
+           MOVE SPACES TO PERSONAS-DATAAREA
+           MOVE SPACES TO CALLER-BATCH-ID
+           IF WS-PARM-LENGTH GREATER THAN ZERO
+               MOVE WS-PARM-BATCH-ID TO CALLER-BATCH-ID
+           END-IF
+
+           MOVE ZERO TO ITEM
+           MOVE ZERO TO CPDP-TOTAL-COUNT
+
+           PERFORM 1100-READ-EXTRACT THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-READ-EXTRACT - READ THE NEXT EXTRACT RECORD, SETTING THE
+      * END-OF-FILE SWITCH WHEN THE FEED IS EXHAUSTED.
+      *----------------------------------------------------------------
+       1100-READ-EXTRACT.
+           READ CPDP-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-BUILD-CPDP-TABLE - PACK EXTRACT RECORDS INTO EC01CPDP UNTIL
+      * THE FEED IS EXHAUSTED, ROUTING POSITIONS 1-3 INTO RECORD-1
+      * IN-LINE AND POSITION 4 AND UP TO THE CPDP OVERFLOW FILE.
+      *----------------------------------------------------------------
+       2000-BUILD-CPDP-TABLE.
+           PERFORM 2100-PACK-ONE-ENTRY THRU 2100-EXIT
+               UNTIL WS-EOF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-PACK-ONE-ENTRY - ADD THE CURRENT EXTRACT RECORD TO THE
+      * CPDP TABLE AT ITS NEXT POSITION AND READ THE NEXT ONE.
+      *----------------------------------------------------------------
+       2100-PACK-ONE-ENTRY.
+           ADD 1 TO CPDP-TOTAL-COUNT
+           IF CPDP-TOTAL-COUNT NOT GREATER THAN WS-CPDP-MAX-INLINE
+               ADD 1 TO ITEM
+               MOVE CE-NAME TO NAME(CPDP-TOTAL-COUNT)
+               MOVE CE-APELLIDO TO APELLIDO OF
+                   NOMBRE-APELLIDO(CPDP-TOTAL-COUNT)
+           ELSE
+               MOVE CPDP-TOTAL-COUNT TO OV-SEQ-NO
+               MOVE CE-NAME TO OV-NAME
+               MOVE CE-APELLIDO TO OV-APELLIDO
+               MOVE OV-SEQ-NO TO OV-IO-KEY
+               MOVE CPDP-OVERFLOW-RECORD TO CPDP-OVERFLOW-IO-RECORD
+               WRITE CPDP-OVERFLOW-IO-RECORD
+           END-IF
+
+           PERFORM 1100-READ-EXTRACT THRU 1100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-CALL-ARRAY01 - HAND THE POPULATED CPDP TABLE TO ARRAY01 FOR
+      * VALIDATION, DUPLICATE CHECKING AND THE ACTUAL MASTER WRITE.
+      * CPDPOVF IS CLOSED FIRST - THIS PROGRAM HAS FINISHED WRITING THE
+      * OVERFLOW FILE BY THIS POINT, AND ARRAY01's OWN 3000-PROCESS-
+      * CPDP-TABLE OPENS THE SAME DATASET FOR INPUT WHEN CPDP-TOTAL-
+      * COUNT EXCEEDS WS-CPDP-MAX-INLINE, WHICH FAILS IF THIS PROGRAM
+      * STILL HAS IT OPEN FOR OUTPUT.
+      *----------------------------------------------------------------
+       3000-CALL-ARRAY01.
+           IF CPDP-TOTAL-COUNT GREATER THAN ZERO
+               CLOSE CPDP-OVERFLOW-FILE
+               SET WS-CPDPOVF-CLOSED TO TRUE
+               CALL 'ARRAY01' USING BAQBASE-API00Q01 EC01CPDP
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-WRITE-CONTROL-TOTALS - REPORT WHAT THIS DRIVER ITSELF DID;
+      * ARRAY01 REPORTS ITS OWN PROCESSED/REJECTED/DUPLICATE TOTALS.
+      *----------------------------------------------------------------
+       8000-WRITE-CONTROL-TOTALS.
+           MOVE WS-RECORDS-READ TO WS-TOT-READ
+           MOVE CPDP-TOTAL-COUNT TO WS-TOT-PACKED
+           DISPLAY WS-CONTROL-TOTALS.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE - CPDPOVF IS ALREADY CLOSED BY 3000-CALL-ARRAY01
+      * WHEN THERE WAS ANYTHING TO HAND TO ARRAY01; ONLY CLOSE IT HERE
+      * WHEN THAT NEVER HAPPENED (AN EMPTY EXTRACT).
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE CPDP-EXTRACT-FILE
+           IF WS-CPDPOVF-OPEN
+               CLOSE CPDP-OVERFLOW-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
