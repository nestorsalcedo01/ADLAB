@@ -1,45 +1,772 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ARRAY01.
+       AUTHOR. ADLAB APPLICATIONS GROUP.
+       INSTALLATION. ADLAB.
+       DATE-WRITTEN. 2024-02-11.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * ARRAY01 UNSTRINGS EACH PERSONA ENTRY DELIVERED IN THE
+      * BAQBASE-API00Q01 COMMAREA AND WRITES IT TO THE PERSONA MASTER.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2024-02-11  JCM  ORIGINAL VERSION.
+      *  2026-08-09  RSM  ADDED PERSONA MASTER (VSAM KSDS) PERSISTENCE.
+      *  2026-08-09  RSM  VALIDATE NOMBRE-LENGTH/APELLIDO-LENGTH AGAINST
+      *                   THE 20-BYTE NAME/APELLIDO FIELDS BEFORE THE
+      *                   RECORD IS WRITTEN; OVERLENGTH PERSONAS ARE
+      *                   REJECTED TO PERSREJ INSTEAD OF BEING WRITTEN.
+      *  2026-08-09  RSM  ADDED CHECKPOINT/RESTART: THE RUN-ID (TODAY'S
+      *                   DATE) AND LAST COMPLETED INDEX ARE SAVED EVERY
+      *                   WS-CKPT-INTERVAL PERSONAS SO A RESTART OF THE
+      *                   SAME RUN RESUMES PAST THE LAST CHECKPOINT
+      *                   INSTEAD OF REPROCESSING FROM WS-INDEX = 1.
+      *  2026-08-09  RSM  ALSO CONSUME EC01CPDP'S RECORD-1 TABLE, WITH
+      *                   ENTRIES PAST THE IN-LINE OCCURS 1 TO 3 LIMIT
+      *                   PULLED FROM A NEW OVERFLOW FILE SO ITEM CAN
+      *                   COUNT PAST 3 WITHIN ONE LOGICAL UNIT OF WORK.
+      *  2026-08-09  RSM  MADE THE WS-PERSONA-DATA UNSTRING DELIMITER A
+      *                   SINGLE WORKING-STORAGE ITEM INSTEAD OF A
+      *                   HARD-CODED LITERAL, AND ADDED AN ON OVERFLOW
+      *                   CHECK SO A MIS-DELIMITED RECORD IS REJECTED
+      *                   INSTEAD OF SILENTLY SHIFTING EVERY FIELD.
+      *  2026-08-09  RSM  BROWSE THE PERSONA MASTER FOR A MATCHING
+      *                   NAME/APELLIDO BEFORE EVERY WRITE AND REJECT
+      *                   EXACT DUPLICATES INSTEAD OF DOUBLING THEM UP.
+      *  2026-08-09  RSM  JOURNAL EVERY PERSONA MASTER WRITE (BEFORE/
+      *                   AFTER IMAGE AND TIMESTAMP) TO A NEW AUDIT
+      *                   FILE FOR LATER DATA-PROBLEM INVESTIGATION.
+      *  2026-08-09  RSM  ALSO UNSTRING THE NEW PERSONA-CLASS FIELD OUT
+      *                   OF THE FEED SO THE RECORD LAYOUT STAYS IN
+      *                   SYNC WITH ARRAYMQ, WHICH NOW ROUTES ON IT.
+      *  2026-08-09  RSM  ADDED PROCEDURE DIVISION USING SO ARRAY01 CAN
+      *                   BE CALLED FROM A BATCH DRIVER (ARR01BAT) AS
+      *                   WELL AS FROM CICS; RETURNS VIA GOBACK INSTEAD
+      *                   OF STOP RUN SINCE IT NOW ALWAYS RUNS AS A
+      *                   CALLED SUBPROGRAM.
+      *  2026-08-09  RSM  APPLY STANDARD NAME-CASING (VIA NEW SHARED
+      *                   ROUTINE ARR01FMT) AND COLLAPSE EMBEDDED DOUBLE
+      *                   SPACES IN NOMBRE/APELLIDO RIGHT AFTER THE
+      *                   UNSTRING, SO INCONSISTENT CAPITALIZATION FROM
+      *                   DIFFERENT FEEDS DOESN'T REACH THE MASTER FILE.
+      *  2026-08-09  RSM  ESCAPE A DOUBLED FEED DELIMITER TO A SENTINEL
+      *                   CHARACTER BEFORE THE UNSTRING AND BACK TO A
+      *                   LITERAL DELIMITER IN EACH UNSTRUNG FIELD, SO A
+      *                   NAME/APELLIDO THAT LEGITIMATELY CONTAINS THE
+      *                   DELIMITER NO LONGER SHIFTS EVERY FIELD AFTER
+      *                   IT. KEY THE CHECKPOINT RESUME DECISION ON THE
+      *                   CALLER'S OWN CALLER-BATCH-ID INSTEAD OF "MOST
+      *                   RECENT RUN WAS INCOMPLETE" - A FEED SPLIT
+      *                   ACROSS SEPARATE JOB RUNS WAS OTHERWISE AT RISK
+      *                   OF BEING HANDED AN UNRELATED ABENDED RUN'S
+      *                   INDEX SPACE. ALSO WIRE A REAL PRODUCER (NEW
+      *                   ARR01CPB BATCH PROGRAM) FOR THE CPDP OVERFLOW
+      *                   FILE SO THE REQ 005 OVERFLOW PATH IS ACTUALLY
+      *                   EXERCISED END TO END.
+      *  2026-08-09  RSM  THE DELIMITER-ESCAPE RESTORE WAS REPLACING A
+      *                   2-BYTE SENTINEL WITH "DELIMITER PLUS SPACE"
+      *                   SINCE INSPECT REPLACING CAN'T SHRINK A FIELD
+      *                   IN PLACE - THIS LEFT A SPURIOUS SPACE RIGHT
+      *                   AFTER EVERY RESTORED DELIMITER CHARACTER IN A
+      *                   NAME/APELLIDO THAT LEGITIMATELY CONTAINED ONE.
+      *                   REPLACED WITH 2065-RESTORE-ESCAPED-DELIMITER,
+      *                   WHICH SHIFTS THE REMAINDER OF THE FIELD LEFT
+      *                   BY ONE BYTE PER SENTINEL SO THE FIELD ACTUALLY
+      *                   SHRINKS BACK TO ITS ORIGINAL LENGTH.
+      *  2026-08-09  RSM  1200-OPEN-CHECKPOINT'S PRIOR-RUN LOOKBACK READ
+      *                   WAS LANDING IN CHECKPOINT-RECORD, THE SAME
+      *                   STORAGE CK-CTL-RECORD REDEFINES - THAT READ
+      *                   WAS SILENTLY CLOBBERING CK-CTL-NEXT-RUN-ID
+      *                   BEFORE IT GOT USED FOR A NEW RUN, HANDING OUT
+      *                   THE LOOKBACK ROW'S CK-LAST-INDEX AS IF IT WERE
+      *                   THE NEXT RUN-ID. THE COUNTER IS NOW CAPTURED
+      *                   TO WS-SAVED-NEXT-RUN-ID IMMEDIATELY AFTER THE
+      *                   KEY-ZERO READ, BEFORE THE LOOKBACK READ CAN
+      *                   TOUCH IT.
+      *  2026-08-09  RSM  THE SAME ALIASING PROBLEM WAS HITTING THE
+      *                   PERSONA MASTER'S AUDIT TRAIL: 2100-WRITE-
+      *                   PERSONA-MASTER'S CONTROL-RECORD REWRITE USES
+      *                   PERSONA-CTL-RECORD, WHICH REDEFINES THE SAME
+      *                   STORAGE AS PM-NAME/PM-APELLIDO, SO BY THE TIME
+      *                   2110-WRITE-AUDIT-RECORD READ PM-NAME THE
+      *                   CONTROL ROW HAD ALREADY OVERWRITTEN IT. THE
+      *                   REAL NAME/APELLIDO ARE NOW SAVED TO WORKING-
+      *                   STORAGE BEFORE THE CONTROL-ROW REWRITE AND
+      *                   JOURNALED FROM THERE.
+      *  2026-08-09  RSM  3000-PROCESS-CPDP-TABLE WROTE EC01CPDP/EC01CPOV
+      *                   ENTRIES STRAIGHT TO THE PERSONA MASTER WITHOUT
+      *                   EVER CALLING 2060-FORMAT-NAME-FIELDS, SO A
+      *                   PERSONA ARRIVING VIA THE CPDP TABLE SKIPPED THE
+      *                   NAME-CASING RULE EVERY OTHER PERSONA GETS. NOW
+      *                   FORMATTED THE SAME AS THE NORMAL FEED PATH.
+      *----------------------------------------------------------------
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONA-MASTER-FILE ASSIGN TO PERSMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-IO-KEY
+               FILE STATUS IS WS-PERSMSTR-STATUS.
+
+           SELECT PERSONA-REJECT-FILE ASSIGN TO PERSREJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PERSREJ-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO ARR01CKP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-IO-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CPDP-OVERFLOW-FILE ASSIGN TO CPDPOVF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OV-IO-KEY
+               FILE STATUS IS WS-CPDPOVF-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDTLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDTLOG-STATUS.
+
        DATA DIVISION.
-       LINKAGE SECTION.
-       01  BAQBASE-API00Q01.
-           ... (as defined above)
+       FILE SECTION.
+       FD  PERSONA-MASTER-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+       01  PERSONA-MASTER-IO-RECORD.
+           05  PM-IO-KEY               PIC 9(10).
+           05  PM-IO-DATA              PIC X(60).
+
+       FD  PERSONA-REJECT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  PERSONA-REJECT-LINE         PIC X(100).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 58 CHARACTERS.
+       01  CHECKPOINT-IO-RECORD.
+           05  CK-IO-KEY               PIC 9(08).
+           05  CK-IO-DATA              PIC X(50).
+
+       FD  CPDP-OVERFLOW-FILE
+           RECORD CONTAINS 44 CHARACTERS.
+       01  CPDP-OVERFLOW-IO-RECORD.
+           05  OV-IO-KEY               PIC 9(04).
+           05  OV-IO-DATA              PIC X(40).
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 142 CHARACTERS.
+           COPY EC01AUDT.
 
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREAS.
-           05  WS-INDEX PIC S9(4) COMP-5.
-           05  WS-OFFSET PIC S9(9) COMP-5.
-           05  WS-PERSONA-DATA PIC X(256).
-
-       PROCEDURE DIVISION.
-       BEGIN.
-        MOVE 1 TO WS-INDEX.
-         PERFORM UNTIL WS-INDEX GREATER THAN
-                 BAQBASE-API00Q01.personas-num
-          COMPUTE WS-OFFSET = (WS-INDEX - 1) * LENGTH OF
-            API00Q01-personas
-        MOVE FUNCTION TRIM(LEADING ' ' FROM
-           BAQBASE-API00Q01.personas-dataarea(WS-OFFSET +
-           1:LENGTH OF API00Q01-personas))
-           TO WS-PERSONA-DATA
-
-        UNSTRING WS-PERSONA-DATA DELIMITED BY '|'
-           INTO API00Q01-personas.nombre-length
-                API00Q01-personas.nombre
-                API00Q01-personas.apellido-length
-                API00Q01-personas.apellido
-           END-UNSTRING
-
-      * Process the extracted persona data
-       ...
-
-         ADD 1 TO WS-INDEX
-         END-PERFORM.
-
-         STOP RUN.
+           05  WS-INDEX                PIC S9(4) COMP-5.
+           05  WS-OFFSET               PIC S9(9) COMP-5.
+           05  WS-PERSONA-DATA         PIC X(256).
+           05  WS-PERSMSTR-STATUS      PIC X(02).
+               88  WS-PERSMSTR-OK      VALUE '00'.
+               88  WS-PERSMSTR-NOTFND  VALUE '23'.
+           05  WS-PERSREJ-STATUS       PIC X(02).
+           05  WS-VALID-SW             PIC X(01).
+               88  WS-PERSONA-VALID    VALUE 'Y'.
+               88  WS-PERSONA-INVALID  VALUE 'N'.
+           05  WS-MAX-NAME-LEN         PIC 9(02) VALUE 20.
+           05  WS-MAX-APELLIDO-LEN     PIC 9(02) VALUE 20.
+           05  WS-CKPT-STATUS          PIC X(02).
+               88  WS-CKPT-OK          VALUE '00'.
+               88  WS-CKPT-NOTFND      VALUE '23'.
+           05  WS-CKPT-INTERVAL        PIC S9(4) COMP-5 VALUE 10.
+           05  WS-CKPT-COUNTER         PIC S9(4) COMP-5 VALUE 0.
+           05  WS-START-INDEX          PIC S9(4) COMP-5 VALUE 1.
+           05  WS-PRIOR-RUN-ID         PIC 9(08).
+      *    CK-CTL-NEXT-RUN-ID IS READ OUT OF CHECKPOINT-RECORD'S
+      *    STORAGE VIA THE CK-CTL-RECORD REDEFINES - THE SAME BUFFER
+      *    THE PRIOR-RUN LOOKBACK READ BELOW OVERWRITES WITH THE
+      *    INCOMPLETE ROW'S CK-LAST-INDEX. SAVED HERE IMMEDIATELY SO
+      *    THE REAL COUNTER SURVIVES THAT SECOND READ.
+           05  WS-SAVED-NEXT-RUN-ID    PIC 9(08).
+           05  WS-RESUME-SW            PIC X(01).
+               88  WS-RESUMING         VALUE 'Y'.
+               88  WS-NOT-RESUMING     VALUE 'N'.
+           05  WS-CPDPOVF-STATUS       PIC X(02).
+               88  WS-CPDPOVF-OK       VALUE '00'.
+               88  WS-CPDPOVF-NOTFND   VALUE '23'.
+           05  WS-CPDP-INDEX           PIC S9(4) COMP-5.
+           05  WS-CPDP-MAX-INLINE      PIC S9(4) COMP-5 VALUE 3.
+      *    FEED DELIMITER FOR THE WS-PERSONA-DATA UNSTRING BELOW - CHANGE
+      *    THE VALUE HERE (OR MOVE A DIFFERENT ONE IN BEFORE 2000- RUNS)
+      *    FOR A FEED THAT USES SOMETHING OTHER THAN A PIPE.
+           05  WS-FEED-DELIMITER       PIC X(01) VALUE '|'.
+      *    A NAME/APELLIDO THAT LEGITIMATELY CONTAINS THE DELIMITER
+      *    CHARACTER ARRIVES WITH IT DOUBLED (E.G. '|' BECOMES '||');
+      *    WS-DOUBLED-DELIMITER IS REPLACED BY WS-ESCAPE-SENTINEL BEFORE
+      *    THE UNSTRING BELOW SO THE DOUBLED PAIR IS NOT MISTAKEN FOR A
+      *    FIELD BOUNDARY, THEN 2065-RESTORE-ESCAPED-DELIMITER TURNS
+      *    EACH UNSTRUNG FIELD'S SENTINEL BACK INTO A LITERAL DELIMITER
+      *    CHARACTER, COLLAPSING THE 2-BYTE SENTINEL BACK DOWN TO THE
+      *    ORIGINAL 1 BYTE INSTEAD OF LEAVING A SPURIOUS INSERTED SPACE
+      *    BEHIND (INSPECT REPLACING CAN'T SHRINK A FIELD IN PLACE).
+           05  WS-DOUBLED-DELIMITER    PIC X(02).
+           05  WS-ESCAPE-SENTINEL      PIC X(02) VALUE X'0101'.
+           05  WS-ESCAPE-WORK-FIELD    PIC X(20).
+           05  WS-ESCAPE-RESULT-FIELD  PIC X(20).
+           05  WS-ESCAPE-IN-SUB        PIC S9(04) COMP-5.
+           05  WS-ESCAPE-OUT-SUB       PIC S9(04) COMP-5.
+           05  WS-UNSTRING-SW          PIC X(01).
+               88  WS-UNSTRING-OK      VALUE 'Y'.
+               88  WS-UNSTRING-OVERFLOW VALUE 'N'.
+           05  WS-AUDTLOG-STATUS       PIC X(02).
+           05  WS-DUP-SW               PIC X(01).
+               88  WS-DUP-FOUND        VALUE 'Y'.
+               88  WS-DUP-NOT-FOUND    VALUE 'N'.
+           05  WS-BROWSE-SW            PIC X(01).
+               88  WS-BROWSE-EOF       VALUE 'Y'.
+               88  WS-BROWSE-NOT-EOF   VALUE 'N'.
+           05  WS-READ-COUNT           PIC 9(07) VALUE 0.
+           05  WS-PROCESSED-COUNT      PIC 9(07) VALUE 0.
+           05  WS-REJECTED-COUNT       PIC 9(07) VALUE 0.
+           05  WS-DUPLICATE-COUNT      PIC 9(07) VALUE 0.
+      *    PC-NEXT-PERSONA-ID LIVES IN PERSONA-CTL-RECORD, WHICH
+      *    REDEFINES PERSONA-MASTER-RECORD - THE SAME STORAGE 2100-
+      *    WRITE-PERSONA-MASTER AND THE 2075- DUPLICATE BROWSE BOTH
+      *    REUSE FOR EVERY PERSONA'S NAME/APELLIDO. THE COUNTER IS
+      *    CAPTURED HERE ONCE AT OPEN TIME AND KEPT CURRENT IN
+      *    WORKING-STORAGE SO IT SURVIVES THAT REUSE.
+           05  WS-NEXT-PERSONA-ID      PIC 9(10).
+      *    2100-WRITE-PERSONA-MASTER'S CONTROL-RECORD REWRITE ALIASES
+      *    OVER PM-NAME/PM-APELLIDO THE SAME WAY - SAVED HERE BEFORE
+      *    THAT REWRITE SO 2110-WRITE-AUDIT-RECORD JOURNALS THE REAL
+      *    NAME INSTEAD OF WHATEVER THE CONTROL ROW LEFT BEHIND.
+           05  WS-SAVED-PM-NAME        PIC X(20).
+           05  WS-SAVED-PM-APELLIDO    PIC X(20).
+
+       01  WS-CONTROL-TOTALS.
+           05  FILLER                  PIC X(20) VALUE
+               'ARRAY01 RECS READ  '.
+           05  WS-TOT-READ             PIC ZZZZZZ9.
+           05  FILLER                  PIC X(20) VALUE
+               ' PROCESSED  '.
+           05  WS-TOT-PROCESSED        PIC ZZZZZZ9.
+           05  FILLER                  PIC X(20) VALUE
+               ' REJECTED  '.
+           05  WS-TOT-REJECTED         PIC ZZZZZZ9.
+           05  FILLER                  PIC X(20) VALUE
+               ' DUPLICATES  '.
+           05  WS-TOT-DUPLICATE        PIC ZZZZZZ9.
+
+       01  WS-REJECT-DETAIL.
+           05  FILLER                  PIC X(15) VALUE
+               'REJECTED INDEX '.
+           05  WS-REJ-INDEX            PIC ZZZ9.
+           05  FILLER                  PIC X(08) VALUE ' REASON '.
+           05  WS-REJ-REASON           PIC X(40).
+
+           COPY EC01PMR.
+           COPY EC01CKPT.
+           COPY EC01CPOV.
+
+       LINKAGE SECTION.
+           COPY EC01API0.
+           COPY EC01CPDP.
+
+       PROCEDURE DIVISION USING BAQBASE-API00Q01 EC01CPDP.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-PERSONAS THRU 2000-EXIT
+           PERFORM 3000-PROCESS-CPDP-TABLE THRU 3000-EXIT
+           PERFORM 8000-WRITE-CONTROL-TOTALS THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - OPEN THE PERSONA MASTER AND OBTAIN THE NEXT
+      * PERSONA-ID FROM THE RESERVED CONTROL RECORD (KEY 0000000000).
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN I-O PERSONA-MASTER-FILE
+           IF NOT WS-PERSMSTR-OK
+               OPEN OUTPUT PERSONA-MASTER-FILE
+               CLOSE PERSONA-MASTER-FILE
+               OPEN I-O PERSONA-MASTER-FILE
+           END-IF
+
+           OPEN OUTPUT PERSONA-REJECT-FILE
+           OPEN OUTPUT AUDIT-FILE
+
+           MOVE ZEROS TO PC-CTL-KEY
+           MOVE PC-CTL-KEY TO PM-IO-KEY
+           READ PERSONA-MASTER-FILE INTO PERSONA-CTL-RECORD
+           IF WS-PERSMSTR-NOTFND
+               MOVE ZEROS TO PC-CTL-KEY
+               MOVE 1 TO PC-NEXT-PERSONA-ID
+               MOVE PERSONA-CTL-RECORD TO PERSONA-MASTER-IO-RECORD
+               WRITE PERSONA-MASTER-IO-RECORD
+           END-IF
+           MOVE PC-NEXT-PERSONA-ID TO WS-NEXT-PERSONA-ID
+
+           PERFORM 1200-OPEN-CHECKPOINT THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1200-OPEN-CHECKPOINT - ASSIGN THIS INVOCATION ITS OWN RUN-ID
+      * FROM THE RESERVED CONTROL ROW (KEY ZERO) RATHER THAN KEYING ON
+      * TODAY'S DATE, SO TWO CALLS ON THE SAME DAY EACH GET THEIR OWN
+      * CHECKPOINT ROW. THE MOST RECENTLY ASSIGNED RUN-ID IS ONLY
+      * RESUMED WHEN IT WAS NEVER MARKED COMPLETE *AND* THIS CALLER'S
+      * OWN CALLER-BATCH-ID (FROM BAQBASE-API00Q01) IS NON-BLANK AND
+      * MATCHES THE BATCH ID THAT RUN WAS OPENED WITH - A FEED SPLIT
+      * ACROSS SEPARATE JOB RUNS ("RERUN FOR THE REMAINDER", SEE
+      * ARR01BAT) CARRIES UNRELATED PERSONAS AT ITS OWN INDEX 1, SO IT
+      * MUST NEVER BE HANDED AN ABENDED RUN'S CK-LAST-INDEX JUST
+      * BECAUSE IT HAPPENED TO OPEN THIS FILE NEXT. A BLANK CALLER-
+      * BATCH-ID NEVER MATCHES, SO SUCH A CALLER ALWAYS STARTS A NEW
+      * RUN AT PERSONA 1.
+      *----------------------------------------------------------------
+       1200-OPEN-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF NOT WS-CKPT-OK
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+
+           MOVE ZEROS TO CK-CTL-KEY
+           MOVE CK-CTL-KEY TO CK-IO-KEY
+           READ CHECKPOINT-FILE INTO CK-CTL-RECORD
+           IF WS-CKPT-NOTFND
+               MOVE ZEROS TO CK-CTL-KEY
+               MOVE 1 TO CK-CTL-NEXT-RUN-ID
+               MOVE CK-CTL-RECORD TO CHECKPOINT-IO-RECORD
+               WRITE CHECKPOINT-IO-RECORD
+           END-IF
+           MOVE CK-CTL-NEXT-RUN-ID TO WS-SAVED-NEXT-RUN-ID
+
+           SET WS-NOT-RESUMING TO TRUE
+           IF WS-SAVED-NEXT-RUN-ID GREATER THAN 1
+               AND CALLER-BATCH-ID NOT EQUAL SPACES
+               COMPUTE WS-PRIOR-RUN-ID = WS-SAVED-NEXT-RUN-ID - 1
+               MOVE WS-PRIOR-RUN-ID TO CK-IO-KEY
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               IF WS-CKPT-OK AND CK-INCOMPLETE
+                   AND CK-CALLER-BATCH-ID EQUAL CALLER-BATCH-ID
+                   SET WS-RESUMING TO TRUE
+               END-IF
+           END-IF
+
+           IF WS-RESUMING
+               MOVE WS-PRIOR-RUN-ID TO CK-RUN-ID
+               COMPUTE WS-START-INDEX = CK-LAST-INDEX + 1
+               DISPLAY 'ARRAY01 - RESUMING INCOMPLETE RUN ' CK-RUN-ID
+                   ' AT INDEX ' WS-START-INDEX
+           ELSE
+               MOVE WS-SAVED-NEXT-RUN-ID TO CK-RUN-ID
+               MOVE 1 TO WS-START-INDEX
+               MOVE ZEROS TO CK-LAST-INDEX
+               SET CK-INCOMPLETE TO TRUE
+               MOVE SPACES TO CK-TIMESTAMP
+               MOVE CALLER-BATCH-ID TO CK-CALLER-BATCH-ID
+               MOVE CK-RUN-ID TO CK-IO-KEY
+               MOVE CHECKPOINT-RECORD TO CHECKPOINT-IO-RECORD
+               WRITE CHECKPOINT-IO-RECORD
+
+               COMPUTE WS-SAVED-NEXT-RUN-ID = WS-SAVED-NEXT-RUN-ID + 1
+               MOVE ZEROS TO CK-CTL-KEY
+               MOVE CK-CTL-KEY TO CK-IO-KEY
+               MOVE WS-SAVED-NEXT-RUN-ID TO CK-CTL-NEXT-RUN-ID
+               MOVE CK-CTL-RECORD TO CHECKPOINT-IO-RECORD
+               REWRITE CHECKPOINT-IO-RECORD
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-PERSONAS - UNSTRING EACH PERSONA SLOT OUT OF THE
+      * COMMAREA DATA AREA AND WRITE IT TO THE PERSONA MASTER.
+      *----------------------------------------------------------------
+       2000-PROCESS-PERSONAS.
+           MOVE WS-START-INDEX TO WS-INDEX
+           PERFORM UNTIL WS-INDEX GREATER THAN PERSONAS-NUM
+               COMPUTE WS-OFFSET = (WS-INDEX - 1) * LENGTH OF
+                   API00Q01-PERSONAS
+               MOVE FUNCTION TRIM(PERSONAS-DATAAREA(WS-OFFSET +
+                   1:LENGTH OF API00Q01-PERSONAS), LEADING)
+                   TO WS-PERSONA-DATA
+
+               STRING WS-FEED-DELIMITER WS-FEED-DELIMITER
+                   DELIMITED BY SIZE INTO WS-DOUBLED-DELIMITER
+               INSPECT WS-PERSONA-DATA REPLACING ALL
+                   WS-DOUBLED-DELIMITER BY WS-ESCAPE-SENTINEL
+
+               UNSTRING WS-PERSONA-DATA DELIMITED BY WS-FEED-DELIMITER
+                   INTO NOMBRE-LENGTH
+                        NOMBRE
+                        APELLIDO-LENGTH
+                        APELLIDO OF API00Q01-PERSONAS
+                        CLASS-LENGTH
+                        PERSONA-CLASS
+                   ON OVERFLOW
+                       SET WS-UNSTRING-OVERFLOW TO TRUE
+                   NOT ON OVERFLOW
+                       SET WS-UNSTRING-OK TO TRUE
+               END-UNSTRING
+
+               ADD 1 TO WS-READ-COUNT
+               IF WS-UNSTRING-OVERFLOW
+                   SET WS-PERSONA-INVALID TO TRUE
+                   MOVE 'UNSTRING OVERFLOW - CHECK FEED DELIMITER'
+                       TO WS-REJ-REASON
+               ELSE
+                   MOVE NOMBRE TO WS-ESCAPE-WORK-FIELD
+                   PERFORM 2065-RESTORE-ESCAPED-DELIMITER
+                       THRU 2065-EXIT
+                   MOVE WS-ESCAPE-WORK-FIELD TO NOMBRE
+
+                   MOVE APELLIDO OF API00Q01-PERSONAS
+                       TO WS-ESCAPE-WORK-FIELD
+                   PERFORM 2065-RESTORE-ESCAPED-DELIMITER
+                       THRU 2065-EXIT
+                   MOVE WS-ESCAPE-WORK-FIELD
+                       TO APELLIDO OF API00Q01-PERSONAS
+
+                   PERFORM 2060-FORMAT-NAME-FIELDS THRU 2060-EXIT
+                   PERFORM 2050-VALIDATE-LENGTHS THRU 2050-EXIT
+                   IF WS-PERSONA-VALID
+                       PERFORM 2075-CHECK-DUPLICATE THRU 2075-EXIT
+                   END-IF
+               END-IF
+               IF WS-PERSONA-VALID
+                   PERFORM 2100-WRITE-PERSONA-MASTER THRU 2100-EXIT
+                   IF WS-PERSONA-VALID
+                       ADD 1 TO WS-PROCESSED-COUNT
+                   ELSE
+                       ADD 1 TO WS-REJECTED-COUNT
+                   END-IF
+               ELSE
+                   PERFORM 2090-REJECT-PERSONA THRU 2090-EXIT
+                   ADD 1 TO WS-REJECTED-COUNT
+               END-IF
+
+               ADD 1 TO WS-CKPT-COUNTER
+               IF WS-CKPT-COUNTER GREATER THAN OR EQUAL WS-CKPT-INTERVAL
+                   PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+                   MOVE 0 TO WS-CKPT-COUNTER
+               END-IF
+
+               ADD 1 TO WS-INDEX
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2400-WRITE-CHECKPOINT - SAVE THE LAST COMPLETED INDEX SO A
+      * RESUMPTION OF THIS RUN-ID PICKS UP FROM HERE INSTEAD OF PERSONA
+      * 1. LEAVES CK-COMPLETE-SW ALONE - ONLY 9000-TERMINATE MARKS A
+      * RUN COMPLETE, ON A CLEAN FINISH.
+      *----------------------------------------------------------------
+       2400-WRITE-CHECKPOINT.
+           MOVE WS-INDEX TO CK-LAST-INDEX
+           MOVE SPACES TO CK-TIMESTAMP
+           ACCEPT CK-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           ACCEPT CK-TIMESTAMP(9:8) FROM TIME
+           MOVE CHECKPOINT-RECORD TO CHECKPOINT-IO-RECORD
+           MOVE CK-RUN-ID TO CK-IO-KEY
+           REWRITE CHECKPOINT-IO-RECORD.
+       2400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2060-FORMAT-NAME-FIELDS - APPLY OUR STANDARD NAME-CASING RULE
+      * (VIA ARR01FMT) TO NOMBRE/APELLIDO SO PERSONAS FROM DIFFERENT
+      * UPSTREAM FEEDS ALL LAND ON THE MASTER LOOKING THE SAME WAY,
+      * REGARDLESS OF THE CASE OR SPACING THEY ARRIVED IN.
+      *----------------------------------------------------------------
+       2060-FORMAT-NAME-FIELDS.
+           CALL 'ARR01FMT' USING NOMBRE
+           CALL 'ARR01FMT' USING APELLIDO OF API00Q01-PERSONAS.
+       2060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2065-RESTORE-ESCAPED-DELIMITER - UN-ESCAPES WS-ESCAPE-WORK-FIELD
+      * IN PLACE: EVERY 2-BYTE WS-ESCAPE-SENTINEL OCCURRENCE COLLAPSES
+      * TO THE SINGLE WS-FEED-DELIMITER CHARACTER IT STANDS FOR, WITH
+      * EVERYTHING AFTER IT SHIFTED LEFT BY ONE AND THE FREED BYTE AT
+      * THE END PADDED WITH A SPACE - UNLIKE INSPECT REPLACING, THIS
+      * ACTUALLY SHRINKS THE FIELD BACK TO ITS ORIGINAL LENGTH INSTEAD
+      * OF LEAVING A SPURIOUS SPACE WHERE THE SENTINEL'S SECOND BYTE
+      * USED TO BE.
+      *----------------------------------------------------------------
+       2065-RESTORE-ESCAPED-DELIMITER.
+           MOVE SPACES TO WS-ESCAPE-RESULT-FIELD
+           MOVE 1 TO WS-ESCAPE-IN-SUB
+           MOVE 1 TO WS-ESCAPE-OUT-SUB
+           PERFORM UNTIL WS-ESCAPE-IN-SUB GREATER THAN
+                   LENGTH OF WS-ESCAPE-WORK-FIELD
+               IF WS-ESCAPE-IN-SUB LESS THAN
+                       LENGTH OF WS-ESCAPE-WORK-FIELD
+                   AND WS-ESCAPE-WORK-FIELD(WS-ESCAPE-IN-SUB:2)
+                       EQUAL WS-ESCAPE-SENTINEL
+                   MOVE WS-FEED-DELIMITER TO
+                       WS-ESCAPE-RESULT-FIELD(WS-ESCAPE-OUT-SUB:1)
+                   ADD 2 TO WS-ESCAPE-IN-SUB
+                   ADD 1 TO WS-ESCAPE-OUT-SUB
+               ELSE
+                   MOVE WS-ESCAPE-WORK-FIELD(WS-ESCAPE-IN-SUB:1) TO
+                       WS-ESCAPE-RESULT-FIELD(WS-ESCAPE-OUT-SUB:1)
+                   ADD 1 TO WS-ESCAPE-IN-SUB
+                   ADD 1 TO WS-ESCAPE-OUT-SUB
+               END-IF
+           END-PERFORM
+           MOVE WS-ESCAPE-RESULT-FIELD TO WS-ESCAPE-WORK-FIELD.
+       2065-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2050-VALIDATE-LENGTHS - THE UNSTRING ABOVE HAS NO WAY TO STOP
+      * NOMBRE-LENGTH/APELLIDO-LENGTH FROM EXCEEDING THE 20-BYTE
+      * NAME/APELLIDO FIELDS THEY DESCRIBE; CHECK THEM HERE SO AN
+      * OVERLENGTH FEED VALUE CANNOT SPILL INTO THE NEXT PERSONA SLOT.
+      *----------------------------------------------------------------
+       2050-VALIDATE-LENGTHS.
+           SET WS-PERSONA-VALID TO TRUE
+           IF NOMBRE-LENGTH GREATER THAN WS-MAX-NAME-LEN
+               SET WS-PERSONA-INVALID TO TRUE
+               MOVE 'NOMBRE-LENGTH EXCEEDS NAME FIELD SIZE'
+                   TO WS-REJ-REASON
+           END-IF
+           IF APELLIDO-LENGTH GREATER THAN WS-MAX-APELLIDO-LEN
+               SET WS-PERSONA-INVALID TO TRUE
+               MOVE 'APELLIDO-LENGTH EXCEEDS APELLIDO FIELD SIZE'
+                   TO WS-REJ-REASON
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2075-CHECK-DUPLICATE - BROWSE THE PERSONA MASTER LOOKING FOR AN
+      * EXISTING ROW WITH THE SAME NAME/APELLIDO. THERE IS NO ALTERNATE
+      * INDEX ON THOSE FIELDS, SO A SEQUENTIAL PASS FROM THE FIRST REAL
+      * KEY (PAST THE 0000000000 CONTROL RECORD) IS THE ONLY WAY TO
+      * CATCH A PERSON SUBMITTED TWICE.
+      *----------------------------------------------------------------
+       2075-CHECK-DUPLICATE.
+           SET WS-PERSONA-VALID TO TRUE
+           SET WS-DUP-NOT-FOUND TO TRUE
+           SET WS-BROWSE-NOT-EOF TO TRUE
+           MOVE ZEROS TO PM-IO-KEY
+           START PERSONA-MASTER-FILE KEY IS GREATER THAN PM-IO-KEY
+               INVALID KEY
+                   SET WS-BROWSE-EOF TO TRUE
+           END-START
+
+           PERFORM 2076-BROWSE-NEXT-PERSONA THRU 2076-EXIT
+               UNTIL WS-BROWSE-EOF OR WS-DUP-FOUND
+
+           IF WS-DUP-FOUND
+               SET WS-PERSONA-INVALID TO TRUE
+               MOVE 'DUPLICATE PERSONA - ALREADY ON MASTER FILE'
+                   TO WS-REJ-REASON
+               ADD 1 TO WS-DUPLICATE-COUNT
+           END-IF.
+       2075-EXIT.
+           EXIT.
+
+       2076-BROWSE-NEXT-PERSONA.
+           READ PERSONA-MASTER-FILE NEXT RECORD
+               INTO PERSONA-MASTER-RECORD
+               AT END
+                   SET WS-BROWSE-EOF TO TRUE
+               NOT AT END
+                   IF PM-PERSONA-ID NOT EQUAL ZEROS
+                       AND PM-NAME EQUAL NOMBRE
+                       AND PM-APELLIDO EQUAL
+                           APELLIDO OF API00Q01-PERSONAS
+                       SET WS-DUP-FOUND TO TRUE
+                   END-IF
+           END-READ.
+       2076-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2090-REJECT-PERSONA - LOG A PERSONA THAT FAILED VALIDATION
+      * WITHOUT WRITING IT TO THE MASTER.
+      *----------------------------------------------------------------
+       2090-REJECT-PERSONA.
+           MOVE WS-INDEX TO WS-REJ-INDEX
+           WRITE PERSONA-REJECT-LINE FROM WS-REJECT-DETAIL.
+       2090-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-WRITE-PERSONA-MASTER - ASSIGN THE NEXT SURROGATE KEY AND
+      * WRITE THE PERSONA TO THE MASTER FILE.
+      *----------------------------------------------------------------
+       2100-WRITE-PERSONA-MASTER.
+           MOVE WS-NEXT-PERSONA-ID TO PM-PERSONA-ID
+           MOVE NOMBRE TO PM-NAME
+           MOVE APELLIDO OF API00Q01-PERSONAS TO PM-APELLIDO
+           MOVE PERSONA-MASTER-RECORD TO PERSONA-MASTER-IO-RECORD
+           WRITE PERSONA-MASTER-IO-RECORD
+
+           IF WS-PERSMSTR-OK
+               MOVE PM-NAME TO WS-SAVED-PM-NAME
+               MOVE PM-APELLIDO TO WS-SAVED-PM-APELLIDO
+               ADD 1 TO WS-NEXT-PERSONA-ID
+               MOVE ZEROS TO PC-CTL-KEY
+               MOVE WS-NEXT-PERSONA-ID TO PC-NEXT-PERSONA-ID
+               MOVE PERSONA-CTL-RECORD TO PERSONA-MASTER-IO-RECORD
+               MOVE ZEROS TO PM-IO-KEY
+               REWRITE PERSONA-MASTER-IO-RECORD
+
+               IF WS-PERSMSTR-OK
+                   PERFORM 2110-WRITE-AUDIT-RECORD THRU 2110-EXIT
+               ELSE
+                   SET WS-PERSONA-INVALID TO TRUE
+                   MOVE 'CONTROL RECORD REWRITE FAILED'
+                       TO WS-REJ-REASON
+                   PERFORM 2090-REJECT-PERSONA THRU 2090-EXIT
+               END-IF
+           ELSE
+               SET WS-PERSONA-INVALID TO TRUE
+               MOVE 'PERSONA MASTER WRITE FAILED' TO WS-REJ-REASON
+               PERFORM 2090-REJECT-PERSONA THRU 2090-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2110-WRITE-AUDIT-RECORD - JOURNAL THE PERSONA JUST WRITTEN.
+      * ARRAY01 ONLY EVER ADDS NEW PERSONA MASTER ROWS, SO THE BEFORE
+      * IMAGE IS ALWAYS BLANK; ARR01MNT'S CHANGE AND DELETE FUNCTIONS
+      * ARE WHAT CARRY A REAL BEFORE/AFTER PAIR.
+      *----------------------------------------------------------------
+       2110-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE SPACES TO AU-TIMESTAMP
+           ACCEPT AU-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           ACCEPT AU-TIMESTAMP(9:8) FROM TIME
+           MOVE 'ARRAY01' TO AU-PROGRAM
+           MOVE 'ADD' TO AU-FUNCTION
+           MOVE WS-INDEX TO AU-INDEX
+           MOVE SPACES TO AU-BEFORE-NAME
+           MOVE SPACES TO AU-BEFORE-APELLIDO
+           MOVE WS-SAVED-PM-NAME TO AU-AFTER-NAME
+           MOVE WS-SAVED-PM-APELLIDO TO AU-AFTER-APELLIDO
+           MOVE ZERO TO AU-MQ-COMP-CODE
+           MOVE ZERO TO AU-MQ-REASON-CODE
+           WRITE AUDIT-RECORD.
+       2110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-PROCESS-CPDP-TABLE - CONSUME EC01CPDP'S RECORD-1 TABLE.
+      * THE FIRST WS-CPDP-MAX-INLINE (3) ENTRIES TRAVEL IN-LINE IN
+      * RECORD-1 ITSELF; ANY ENTRIES BEYOND THAT ARE READ FROM THE
+      * CPDP OVERFLOW FILE BY POSITION. CPDP-TOTAL-COUNT (NOT ITEM,
+      * WHICH ONLY BOUNDS THE IN-LINE OCCURS TABLE) CARRIES THE REAL
+      * GRAND TOTAL SO IT CAN COUNT PAST 3 WITHOUT ENLARGING THAT TABLE.
+      * EACH ENTRY RUNS THROUGH 2060-FORMAT-NAME-FIELDS THE SAME AS THE
+      * BAQBASE-API00Q01 FEED PATH, SO A PERSONA WRITTEN VIA THE CPDP
+      * TABLE GETS THE SAME NAME-CASING RULE AS ONE WRITTEN VIA THE
+      * NORMAL FEED.
+      *----------------------------------------------------------------
+       3000-PROCESS-CPDP-TABLE.
+           IF CPDP-TOTAL-COUNT GREATER THAN ZERO
+               IF CPDP-TOTAL-COUNT GREATER THAN WS-CPDP-MAX-INLINE
+                   OPEN INPUT CPDP-OVERFLOW-FILE
+               END-IF
+
+               MOVE 1 TO WS-CPDP-INDEX
+               PERFORM UNTIL WS-CPDP-INDEX GREATER THAN CPDP-TOTAL-COUNT
+                   PERFORM 3100-GET-CPDP-ENTRY THRU 3100-EXIT
+                   ADD 1 TO WS-READ-COUNT
+                   PERFORM 2060-FORMAT-NAME-FIELDS THRU 2060-EXIT
+                   PERFORM 2075-CHECK-DUPLICATE THRU 2075-EXIT
+                   IF WS-PERSONA-VALID
+                       MOVE WS-CPDP-INDEX TO WS-INDEX
+                       PERFORM 2100-WRITE-PERSONA-MASTER THRU 2100-EXIT
+                       IF WS-PERSONA-VALID
+                           ADD 1 TO WS-PROCESSED-COUNT
+                       ELSE
+                           ADD 1 TO WS-REJECTED-COUNT
+                       END-IF
+                   ELSE
+                       PERFORM 2090-REJECT-PERSONA THRU 2090-EXIT
+                       ADD 1 TO WS-REJECTED-COUNT
+                   END-IF
+                   ADD 1 TO WS-CPDP-INDEX
+               END-PERFORM
+
+               IF CPDP-TOTAL-COUNT GREATER THAN WS-CPDP-MAX-INLINE
+                   CLOSE CPDP-OVERFLOW-FILE
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3100-GET-CPDP-ENTRY - MOVE THE NAME/APELLIDO FOR WS-CPDP-INDEX
+      * INTO THE UNSTRUNG NOMBRE/APELLIDO FIELDS THAT
+      * 2100-WRITE-PERSONA-MASTER EXPECTS, PULLING FROM THE IN-LINE
+      * TABLE OR THE OVERFLOW FILE AS THE POSITION REQUIRES.
+      *----------------------------------------------------------------
+       3100-GET-CPDP-ENTRY.
+           IF WS-CPDP-INDEX NOT GREATER THAN WS-CPDP-MAX-INLINE
+               MOVE NAME(WS-CPDP-INDEX) TO NOMBRE
+               MOVE APELLIDO OF NOMBRE-APELLIDO(WS-CPDP-INDEX)
+                   TO APELLIDO OF API00Q01-PERSONAS
+           ELSE
+               MOVE WS-CPDP-INDEX TO OV-SEQ-NO
+               MOVE OV-SEQ-NO TO OV-IO-KEY
+               READ CPDP-OVERFLOW-FILE INTO CPDP-OVERFLOW-RECORD
+               IF WS-CPDPOVF-OK
+                   MOVE OV-NAME TO NOMBRE
+                   MOVE OV-APELLIDO TO APELLIDO OF API00Q01-PERSONAS
+               ELSE
+                   MOVE SPACES TO NOMBRE
+                   MOVE SPACES TO APELLIDO OF API00Q01-PERSONAS
+               END-IF
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-WRITE-CONTROL-TOTALS - REPORT HOW MANY PERSONAS THIS RUN
+      * READ, PROCESSED AND REJECTED SO OPERATIONS CAN TELL A CLEAN RUN
+      * FROM A PARTIAL ONE WITHOUT GREPPING RAW OUTPUT.
+      *----------------------------------------------------------------
+       8000-WRITE-CONTROL-TOTALS.
+           MOVE WS-READ-COUNT TO WS-TOT-READ
+           MOVE WS-PROCESSED-COUNT TO WS-TOT-PROCESSED
+           MOVE WS-REJECTED-COUNT TO WS-TOT-REJECTED
+           MOVE WS-DUPLICATE-COUNT TO WS-TOT-DUPLICATE
+           DISPLAY WS-CONTROL-TOTALS.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE - WRITE THE FINAL CHECKPOINT AND MARK THIS
+      * RUN-ID'S ROW COMPLETE SO A LATER INVOCATION NEVER MISTAKES A
+      * CLEAN FINISH FOR AN ABENDED RUN TO RESUME.
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+           SET CK-COMPLETE TO TRUE
+           MOVE CK-RUN-ID TO CK-IO-KEY
+           MOVE CHECKPOINT-RECORD TO CHECKPOINT-IO-RECORD
+           REWRITE CHECKPOINT-IO-RECORD
+           CLOSE PERSONA-MASTER-FILE
+           CLOSE PERSONA-REJECT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE AUDIT-FILE.
+       9000-EXIT.
+           EXIT.
