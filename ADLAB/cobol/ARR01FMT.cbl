@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARR01FMT.
+       AUTHOR. ADLAB APPLICATIONS GROUP.
+       INSTALLATION. ADLAB.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * ARR01FMT APPLIES THIS SHOP'S STANDARD NAME-CASING RULE TO A
+      * 20-BYTE NAME/APELLIDO FIELD IN PLACE: THE FIRST LETTER OF EVERY
+      * WORD IS UPPERCASED AND EVERY OTHER LETTER IS LOWERCASED, THEN
+      * ANY RUN OF TWO OR MORE EMBEDDED SPACES IS COLLAPSED TO ONE SO
+      * DIFFERENT UPSTREAM FEEDS ALL LAND ON THE PERSONA MASTER LOOKING
+      * THE SAME WAY.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09  RSM  ORIGINAL VERSION.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  WS-FMT-SUB                  PIC S9(04) COMP-5.
+           05  WS-OUT-SUB                  PIC S9(04) COMP-5.
+           05  WS-PREV-CHAR                PIC X(01).
+           05  WS-START-OF-WORD-SW         PIC X(01).
+               88  WS-START-OF-WORD        VALUE 'Y'.
+               88  WS-MID-WORD             VALUE 'N'.
+           05  WS-RESULT                   PIC X(20).
+
+       LINKAGE SECTION.
+       01  LK-FMT-TEXT                     PIC X(20).
+
+       PROCEDURE DIVISION USING LK-FMT-TEXT.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-APPLY-CASING THRU 1000-EXIT
+           PERFORM 2000-COLLAPSE-SPACES THRU 2000-EXIT
+
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-APPLY-CASING - UPPERCASE THE FIRST LETTER OF EACH WORD,
+      * LOWERCASE EVERY OTHER LETTER.
+      *----------------------------------------------------------------
+       1000-APPLY-CASING.
+           PERFORM VARYING WS-FMT-SUB FROM 1 BY 1
+                   UNTIL WS-FMT-SUB GREATER THAN LENGTH OF LK-FMT-TEXT
+               IF WS-FMT-SUB EQUAL 1
+                   SET WS-START-OF-WORD TO TRUE
+               ELSE
+                   IF LK-FMT-TEXT(WS-FMT-SUB - 1:1) EQUAL SPACE
+                       SET WS-START-OF-WORD TO TRUE
+                   ELSE
+                       SET WS-MID-WORD TO TRUE
+                   END-IF
+               END-IF
+
+               IF WS-START-OF-WORD
+                   MOVE FUNCTION UPPER-CASE(LK-FMT-TEXT(WS-FMT-SUB:1))
+                       TO LK-FMT-TEXT(WS-FMT-SUB:1)
+               ELSE
+                   MOVE FUNCTION LOWER-CASE(LK-FMT-TEXT(WS-FMT-SUB:1))
+                       TO LK-FMT-TEXT(WS-FMT-SUB:1)
+               END-IF
+           END-PERFORM.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-COLLAPSE-SPACES - REBUILD LK-FMT-TEXT, DROPPING EVERY
+      * SPACE THAT IMMEDIATELY FOLLOWS ANOTHER SPACE.
+      *----------------------------------------------------------------
+       2000-COLLAPSE-SPACES.
+           MOVE SPACES TO WS-RESULT
+           MOVE ZERO TO WS-OUT-SUB
+           MOVE SPACE TO WS-PREV-CHAR
+
+           PERFORM VARYING WS-FMT-SUB FROM 1 BY 1
+                   UNTIL WS-FMT-SUB GREATER THAN LENGTH OF LK-FMT-TEXT
+               IF LK-FMT-TEXT(WS-FMT-SUB:1) EQUAL SPACE
+                       AND WS-PREV-CHAR EQUAL SPACE
+                   CONTINUE
+               ELSE
+                   ADD 1 TO WS-OUT-SUB
+                   MOVE LK-FMT-TEXT(WS-FMT-SUB:1)
+                       TO WS-RESULT(WS-OUT-SUB:1)
+               END-IF
+               MOVE LK-FMT-TEXT(WS-FMT-SUB:1) TO WS-PREV-CHAR
+           END-PERFORM
+
+           MOVE WS-RESULT TO LK-FMT-TEXT.
+       2000-EXIT.
+           EXIT.
