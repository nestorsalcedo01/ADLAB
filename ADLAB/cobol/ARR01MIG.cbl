@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARR01MIG.
+       AUTHOR. ADLAB APPLICATIONS GROUP.
+       INSTALLATION. ADLAB.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * ARR01MIG CONVERTS A SERVICE-BUREAU EXTRACT FILE WRITTEN IN THE
+      * PRE-2026-08-09 EC01DP01O LAYOUT (ONE-DIGIT ITEM) TO THE CURRENT
+      * EC01DP01 LAYOUT (FOUR-DIGIT ITEM). RUN THIS ONCE AGAINST ANY
+      * EXTRACT FILE STAGED BEFORE THE WIDENING BEFORE HANDING IT TO
+      * ARR01LDR. A RECORD'S NAME/APELLIDO ENTRIES AND ITEM COUNT CARRY
+      * OVER UNCHANGED - ONLY THE PICTURE OF ITEM ON DISK CHANGES.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09  RSM  ORIGINAL VERSION.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DP01-OLD-FILE ASSIGN TO DP01OLD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DP01OLD-STATUS.
+
+           SELECT DP01-NEW-FILE ASSIGN TO DP01NEW
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DP01NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DP01-OLD-FILE.
+           COPY EC01DP01O REPLACING ==EC01CP== BY ==EC01CP-OLD==
+               ==ITEM== BY ==OLD-ITEM==
+               ==NOMBRE-APELLIDO== BY ==OLD-NOMBRE-APELLIDO==
+               ==NAME== BY ==OLD-NAME==
+               ==APELLIDO== BY ==OLD-APELLIDO==.
+
+       FD  DP01-NEW-FILE.
+           COPY EC01DP01.
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  WS-DP-INDEX                PIC S9(4) COMP-5.
+           05  WS-DP01OLD-STATUS          PIC X(02).
+               88  WS-DP01OLD-OK          VALUE '00'.
+           05  WS-DP01NEW-STATUS          PIC X(02).
+           05  WS-EOF-SW                  PIC X(01).
+               88  WS-EOF                 VALUE 'Y'.
+               88  WS-NOT-EOF             VALUE 'N'.
+           05  WS-RECORDS-READ            PIC 9(07) VALUE 0.
+           05  WS-RECORDS-WRITTEN         PIC 9(07) VALUE 0.
+
+       01  WS-CONTROL-TOTALS.
+           05  FILLER                     PIC X(20) VALUE
+               'ARR01MIG RECS READ  '.
+           05  WS-TOT-READ                PIC ZZZZZZ9.
+           05  FILLER                     PIC X(20) VALUE
+               ' CONVERTED  '.
+           05  WS-TOT-WRITTEN             PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-CONVERT-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-WRITE-CONTROL-TOTALS THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           SET WS-NOT-EOF TO TRUE
+           OPEN INPUT DP01-OLD-FILE
+           OPEN OUTPUT DP01-NEW-FILE
+           PERFORM 1100-READ-OLD THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-READ-OLD - READ THE NEXT OLD-LAYOUT RECORD.
+      *----------------------------------------------------------------
+       1100-READ-OLD.
+           READ DP01-OLD-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-CONVERT-RECORD - CARRY THE ITEM COUNT AND EVERY IN-USE
+      * NAME/APELLIDO PAIR FORWARD INTO THE WIDENED LAYOUT, THEN READ
+      * THE NEXT OLD RECORD.
+      *----------------------------------------------------------------
+       2000-CONVERT-RECORD.
+           MOVE OLD-ITEM TO ITEM
+
+           IF ITEM GREATER THAN ZERO
+               MOVE 1 TO WS-DP-INDEX
+               PERFORM 2100-COPY-ONE-PAIR THRU 2100-EXIT
+                   UNTIL WS-DP-INDEX GREATER THAN ITEM
+           END-IF
+
+           WRITE EC01CP
+           ADD 1 TO WS-RECORDS-WRITTEN
+
+           PERFORM 1100-READ-OLD THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-COPY-ONE-PAIR - MOVE ONE OLD-LAYOUT NAME/APELLIDO PAIR
+      * INTO THE CORRESPONDING NEW-LAYOUT TABLE POSITION.
+      *----------------------------------------------------------------
+       2100-COPY-ONE-PAIR.
+           MOVE OLD-NAME(WS-DP-INDEX) TO NAME(WS-DP-INDEX)
+           MOVE OLD-APELLIDO(WS-DP-INDEX) TO APELLIDO(WS-DP-INDEX)
+           ADD 1 TO WS-DP-INDEX.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-WRITE-CONTROL-TOTALS
+      *----------------------------------------------------------------
+       8000-WRITE-CONTROL-TOTALS.
+           MOVE WS-RECORDS-READ TO WS-TOT-READ
+           MOVE WS-RECORDS-WRITTEN TO WS-TOT-WRITTEN
+           DISPLAY WS-CONTROL-TOTALS.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE DP01-OLD-FILE
+           CLOSE DP01-NEW-FILE.
+       9000-EXIT.
+           EXIT.
