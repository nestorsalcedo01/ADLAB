@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARR01BAT.
+       AUTHOR. ADLAB APPLICATIONS GROUP.
+       INSTALLATION. ADLAB.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * ARR01BAT LETS A DAY'S PERSONA EXTRACT BE REPROCESSED IN BATCH
+      * WITHOUT A CICS TRANSACTION IN THE LOOP. IT READS A SEQUENTIAL
+      * FILE OF PERSONA ENTRIES ALREADY IN THE SAME PIPE-DELIMITED WIRE
+      * FORMAT ARRAY01 EXPECTS IN ITS BAQBASE-API00Q01 COMMAREA, PACKS
+      * AS MANY AS FIT INTO ONE COMMAREA (BOUNDED BY THE FIXED SIZE OF
+      * PERSONAS-DATAAREA), AND CALLS ARRAY01 TO DO THE ACTUAL
+      * VALIDATION, DUPLICATE CHECK AND PERSONA MASTER WRITE. ARRAY01'S
+      * OWN PERSMSTR/PERSREJ/ARR01CKP/AUDTLOG FILES ARE STILL OPENED
+      * AND CLOSED BY ARRAY01 ITSELF, SO THIS STEP'S JCL SUPPLIES DDs
+      * FOR ALL OF THEM ALONGSIDE THE NEW EXTRACT INPUT.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09  RSM  ORIGINAL VERSION.
+      *  2026-08-09  RSM  ACCEPT AN OPTIONAL JCL PARM AND PASS IT THROUGH
+      *                   AS CALLER-BATCH-ID SO ARRAY01's CHECKPOINT
+      *                   RESTART ONLY RESUMES A PRIOR INCOMPLETE RUN
+      *                   WHEN THIS RUN IS A CONTINUATION OF THAT SAME
+      *                   BATCH - A RERUN OF A DIFFERENT DAY'S EXTRACT
+      *                   UNDER A DIFFERENT PARM ALWAYS STARTS FRESH. NO
+      *                   PARM (OR A BLANK ONE) ALSO ALWAYS STARTS FRESH.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONA-EXTRACT-FILE ASSIGN TO PERSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PERSIN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONA-EXTRACT-FILE
+           RECORD CONTAINS 53 CHARACTERS.
+       01  PERSONA-EXTRACT-RECORD          PIC X(53).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  WS-PERSIN-STATUS            PIC X(02).
+               88  WS-PERSIN-OK            VALUE '00'.
+           05  WS-EOF-SW                   PIC X(01).
+               88  WS-EOF                  VALUE 'Y'.
+               88  WS-NOT-EOF              VALUE 'N'.
+           05  WS-OFFSET                   PIC S9(9) COMP-5.
+           05  WS-MAX-PERSONAS             PIC S9(04) COMP-5.
+           05  WS-RECORDS-READ             PIC 9(07) VALUE 0.
+
+       01  WS-CONTROL-TOTALS.
+           05  FILLER                      PIC X(20) VALUE
+               'ARR01BAT RECS READ  '.
+           05  WS-TOT-READ                 PIC ZZZZZZ9.
+           05  FILLER                      PIC X(20) VALUE
+               ' PACKED  '.
+           05  WS-TOT-PACKED               PIC ZZZZZZ9.
+
+           COPY EC01API0.
+           COPY EC01CPDP.
+
+       LINKAGE SECTION.
+      *----------------------------------------------------------------
+      * WS-PARM-AREA - STANDARD JCL EXEC PARM LAYOUT: A HALFWORD LENGTH
+      * FOLLOWED BY THE PARM TEXT ITSELF. A RUN LAUNCHED WITH NO PARM
+      * (OR A SHORTER ONE) SEES WS-PARM-LENGTH AS ZERO OR LESS THAN 8,
+      * IN WHICH CASE CALLER-BATCH-ID IS LEFT BLANK.
+      *----------------------------------------------------------------
+       01  WS-PARM-AREA.
+           05  WS-PARM-LENGTH              PIC S9(4) COMP.
+           05  WS-PARM-BATCH-ID            PIC X(08).
+
+       PROCEDURE DIVISION USING WS-PARM-AREA.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-BUILD-COMMAREA THRU 2000-EXIT
+           PERFORM 3000-CALL-ARRAY01 THRU 3000-EXIT
+           PERFORM 8000-WRITE-CONTROL-TOTALS THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - OPEN THE EXTRACT FILE, EMPTY THE COMMAREA AND
+      * WORK OUT HOW MANY PERSONA SLOTS FIT IN ONE PERSONAS-DATAAREA.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           SET WS-NOT-EOF TO TRUE
+           OPEN INPUT PERSONA-EXTRACT-FILE
+
+           MOVE ZERO TO PERSONAS-NUM
+           MOVE SPACES TO PERSONAS-DATAAREA
+           MOVE ZERO TO ITEM
+           MOVE ZERO TO CPDP-TOTAL-COUNT
+
+           MOVE SPACES TO CALLER-BATCH-ID
+           IF WS-PARM-LENGTH GREATER THAN ZERO
+               MOVE WS-PARM-BATCH-ID TO CALLER-BATCH-ID
+           END-IF
+
+           COMPUTE WS-MAX-PERSONAS =
+               LENGTH OF PERSONAS-DATAAREA / LENGTH OF API00Q01-PERSONAS
+
+           PERFORM 1100-READ-EXTRACT THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-READ-EXTRACT - READ THE NEXT EXTRACT RECORD, SETTING THE
+      * END-OF-FILE SWITCH WHEN THE FEED IS EXHAUSTED.
+      *----------------------------------------------------------------
+       1100-READ-EXTRACT.
+           READ PERSONA-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-BUILD-COMMAREA - PACK EXTRACT RECORDS INTO PERSONAS-
+      * DATAAREA UNTIL THE FEED IS EXHAUSTED OR THE COMMAREA IS FULL.
+      * A FEED LARGER THAN ONE COMMAREA'S WORTH OF PERSONAS IS A KNOWN
+      * LIMIT OF THE BAQBASE-API00Q01 INTERFACE ITSELF - THE REMAINDER
+      * IS LEFT ON PERSIN FOR A FOLLOW-UP RUN INSTEAD OF BEING LOST.
+      *----------------------------------------------------------------
+       2000-BUILD-COMMAREA.
+           PERFORM 2100-PACK-ONE-PERSONA THRU 2100-EXIT
+               UNTIL WS-EOF OR PERSONAS-NUM EQUAL WS-MAX-PERSONAS
+
+           IF NOT WS-EOF
+               DISPLAY 'ARR01BAT - EXTRACT EXCEEDS COMMAREA CAPACITY '
+                   'OF ' WS-MAX-PERSONAS ' PERSONAS - RERUN FOR THE '
+                   'REMAINDER'
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-PACK-ONE-PERSONA - COPY THE CURRENT EXTRACT RECORD INTO
+      * THE NEXT PERSONA SLOT OF PERSONAS-DATAAREA AND READ THE NEXT.
+      *----------------------------------------------------------------
+       2100-PACK-ONE-PERSONA.
+           ADD 1 TO PERSONAS-NUM
+           COMPUTE WS-OFFSET =
+               (PERSONAS-NUM - 1) * LENGTH OF API00Q01-PERSONAS
+           MOVE PERSONA-EXTRACT-RECORD TO
+               PERSONAS-DATAAREA(WS-OFFSET + 1:
+                   LENGTH OF API00Q01-PERSONAS)
+
+           PERFORM 1100-READ-EXTRACT THRU 1100-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-CALL-ARRAY01 - HAND THE COMMAREA TO ARRAY01 FOR
+      * VALIDATION, DUPLICATE CHECKING AND THE ACTUAL MASTER WRITE.
+      *----------------------------------------------------------------
+       3000-CALL-ARRAY01.
+           IF PERSONAS-NUM GREATER THAN ZERO
+               CALL 'ARRAY01' USING BAQBASE-API00Q01 EC01CPDP
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-WRITE-CONTROL-TOTALS - REPORT WHAT THIS DRIVER ITSELF DID;
+      * ARRAY01 REPORTS ITS OWN PROCESSED/REJECTED/DUPLICATE TOTALS.
+      *----------------------------------------------------------------
+       8000-WRITE-CONTROL-TOTALS.
+           MOVE WS-RECORDS-READ TO WS-TOT-READ
+           MOVE PERSONAS-NUM TO WS-TOT-PACKED
+           DISPLAY WS-CONTROL-TOTALS.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE PERSONA-EXTRACT-FILE.
+       9000-EXIT.
+           EXIT.
