@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARR01LDR.
+       AUTHOR. ADLAB APPLICATIONS GROUP.
+       INSTALLATION. ADLAB.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * ARR01LDR READS THE NIGHTLY SERVICE-BUREAU EXTRACT (EC01DP01
+      * LAYOUT) AND LOADS EACH NAME/APELLIDO PAIR INTO THE SAME PERSONA
+      * MASTER THAT ARRAY01 POPULATES ONLINE. RECORDS THAT CANNOT BE
+      * LOADED ARE WRITTEN TO A REJECT FILE INSTEAD OF STOPPING THE RUN.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09  RSM  ORIGINAL VERSION.
+      *  2026-08-09  RSM  APPLY STANDARD NAME-CASING (VIA SHARED ROUTINE
+      *                   ARR01FMT) TO NAME/APELLIDO BEFORE THE MASTER
+      *                   WRITE, MATCHING WHAT ARRAY01 DOES ONLINE SO A
+      *                   PERSONA'S CASING DOESN'T DEPEND ON WHICH PATH
+      *                   LOADED IT.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DP01-INPUT-FILE ASSIGN TO DP01IN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DP01IN-STATUS.
+
+           SELECT DP01-REJECT-FILE ASSIGN TO DP01REJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DP01REJ-STATUS.
+
+           SELECT PERSONA-MASTER-FILE ASSIGN TO PERSMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-IO-KEY
+               FILE STATUS IS WS-PERSMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DP01-INPUT-FILE.
+           COPY EC01DP01.
+
+       FD  DP01-REJECT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  DP01-REJECT-LINE               PIC X(100).
+
+       FD  PERSONA-MASTER-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+       01  PERSONA-MASTER-IO-RECORD.
+           05  PM-IO-KEY                  PIC 9(10).
+           05  PM-IO-DATA                 PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  WS-DP-INDEX                PIC S9(4) COMP-5.
+           05  WS-DP01IN-STATUS           PIC X(02).
+               88  WS-DP01IN-OK           VALUE '00'.
+               88  WS-DP01IN-EOF          VALUE '10'.
+           05  WS-DP01REJ-STATUS          PIC X(02).
+           05  WS-PERSMSTR-STATUS         PIC X(02).
+               88  WS-PERSMSTR-OK         VALUE '00'.
+               88  WS-PERSMSTR-NOTFND     VALUE '23'.
+           05  WS-EOF-SW                  PIC X(01).
+               88  WS-EOF                 VALUE 'Y'.
+               88  WS-NOT-EOF             VALUE 'N'.
+           05  WS-RECORDS-READ            PIC 9(07) VALUE 0.
+           05  WS-PERSONAS-LOADED         PIC 9(07) VALUE 0.
+           05  WS-PERSONAS-REJECTED       PIC 9(07) VALUE 0.
+      *    PC-NEXT-PERSONA-ID LIVES IN PERSONA-CTL-RECORD, WHICH
+      *    REDEFINES PERSONA-MASTER-RECORD - THE SAME STORAGE 2100-
+      *    LOAD-ONE-PERSONA REUSES FOR EVERY PERSONA'S NAME/APELLIDO.
+      *    THE COUNTER IS CAPTURED HERE ONCE AT OPEN TIME AND KEPT
+      *    CURRENT IN WORKING-STORAGE SO IT SURVIVES THAT REUSE.
+           05  WS-NEXT-PERSONA-ID         PIC 9(10).
+
+       01  WS-REJECT-DETAIL.
+           05  FILLER                     PIC X(15) VALUE
+               'REJECTED INPUT '.
+           05  WS-REJ-COUNT               PIC ZZZZZZ9.
+           05  FILLER                     PIC X(08) VALUE ' REASON '.
+           05  WS-REJ-REASON              PIC X(40).
+
+       01  WS-CONTROL-TOTALS.
+           05  FILLER                     PIC X(20) VALUE
+               'ARR01LDR RECS READ  '.
+           05  WS-TOT-READ                PIC ZZZZZZ9.
+           05  FILLER                     PIC X(20) VALUE
+               ' LOADED  '.
+           05  WS-TOT-LOADED              PIC ZZZZZZ9.
+           05  FILLER                     PIC X(20) VALUE
+               ' REJECTED  '.
+           05  WS-TOT-REJECTED            PIC ZZZZZZ9.
+
+           COPY EC01PMR.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 8000-WRITE-CONTROL-TOTALS THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - OPEN THE EXTRACT, REJECT AND MASTER FILES AND
+      * OBTAIN THE NEXT PERSONA-ID FROM THE RESERVED CONTROL RECORD.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           SET WS-NOT-EOF TO TRUE
+
+           OPEN INPUT DP01-INPUT-FILE
+           OPEN OUTPUT DP01-REJECT-FILE
+
+           OPEN I-O PERSONA-MASTER-FILE
+           IF NOT WS-PERSMSTR-OK
+               OPEN OUTPUT PERSONA-MASTER-FILE
+               CLOSE PERSONA-MASTER-FILE
+               OPEN I-O PERSONA-MASTER-FILE
+           END-IF
+
+           MOVE ZEROS TO PC-CTL-KEY
+           MOVE PC-CTL-KEY TO PM-IO-KEY
+           READ PERSONA-MASTER-FILE INTO PERSONA-CTL-RECORD
+           IF WS-PERSMSTR-NOTFND
+               MOVE ZEROS TO PC-CTL-KEY
+               MOVE 1 TO PC-NEXT-PERSONA-ID
+               MOVE PERSONA-CTL-RECORD TO PERSONA-MASTER-IO-RECORD
+               WRITE PERSONA-MASTER-IO-RECORD
+           END-IF
+           MOVE PC-NEXT-PERSONA-ID TO WS-NEXT-PERSONA-ID
+
+           PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-READ-INPUT - READ THE NEXT EXTRACT RECORD, SETTING THE
+      * END-OF-FILE SWITCH WHEN THE FEED IS EXHAUSTED.
+      *----------------------------------------------------------------
+       1100-READ-INPUT.
+           READ DP01-INPUT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-RECORDS - LOAD EVERY NAME/APELLIDO PAIR IN THE
+      * CURRENT EXTRACT RECORD'S NOMBRE-APELLIDO TABLE, THEN READ THE
+      * NEXT RECORD.
+      *----------------------------------------------------------------
+       2000-PROCESS-RECORDS.
+           IF ITEM GREATER THAN ZERO
+               MOVE 1 TO WS-DP-INDEX
+               PERFORM 2100-LOAD-ONE-PERSONA THRU 2100-EXIT
+                   UNTIL WS-DP-INDEX GREATER THAN ITEM
+           END-IF
+
+           PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-LOAD-ONE-PERSONA - VALIDATE AND WRITE ONE NAME/APELLIDO
+      * PAIR TO THE PERSONA MASTER, ASSIGNING THE NEXT SURROGATE KEY.
+      *----------------------------------------------------------------
+       2100-LOAD-ONE-PERSONA.
+           IF NAME(WS-DP-INDEX) EQUAL SPACES
+               AND APELLIDO(WS-DP-INDEX) EQUAL SPACES
+               ADD 1 TO WS-PERSONAS-REJECTED
+               MOVE WS-RECORDS-READ TO WS-REJ-COUNT
+               MOVE 'BLANK NAME AND APELLIDO' TO WS-REJ-REASON
+               WRITE DP01-REJECT-LINE FROM WS-REJECT-DETAIL
+           ELSE
+               CALL 'ARR01FMT' USING NAME(WS-DP-INDEX)
+               CALL 'ARR01FMT' USING APELLIDO(WS-DP-INDEX)
+               MOVE WS-NEXT-PERSONA-ID TO PM-PERSONA-ID
+               MOVE NAME(WS-DP-INDEX) TO PM-NAME
+               MOVE APELLIDO(WS-DP-INDEX) TO PM-APELLIDO
+               MOVE PERSONA-MASTER-RECORD TO PERSONA-MASTER-IO-RECORD
+               WRITE PERSONA-MASTER-IO-RECORD
+
+               IF WS-PERSMSTR-OK
+                   ADD 1 TO WS-NEXT-PERSONA-ID
+                   MOVE ZEROS TO PC-CTL-KEY
+                   MOVE WS-NEXT-PERSONA-ID TO PC-NEXT-PERSONA-ID
+                   MOVE PERSONA-CTL-RECORD TO PERSONA-MASTER-IO-RECORD
+                   MOVE ZEROS TO PM-IO-KEY
+                   REWRITE PERSONA-MASTER-IO-RECORD
+
+                   IF WS-PERSMSTR-OK
+                       ADD 1 TO WS-PERSONAS-LOADED
+                   ELSE
+                       ADD 1 TO WS-PERSONAS-REJECTED
+                       MOVE WS-RECORDS-READ TO WS-REJ-COUNT
+                       MOVE 'CONTROL RECORD REWRITE FAILED'
+                           TO WS-REJ-REASON
+                       WRITE DP01-REJECT-LINE FROM WS-REJECT-DETAIL
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-PERSONAS-REJECTED
+                   MOVE WS-RECORDS-READ TO WS-REJ-COUNT
+                   MOVE 'PERSONA MASTER WRITE FAILED' TO WS-REJ-REASON
+                   WRITE DP01-REJECT-LINE FROM WS-REJECT-DETAIL
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-DP-INDEX.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-WRITE-CONTROL-TOTALS - REPORT WHAT THE RUN ACTUALLY DID.
+      *----------------------------------------------------------------
+       8000-WRITE-CONTROL-TOTALS.
+           MOVE WS-RECORDS-READ TO WS-TOT-READ
+           MOVE WS-PERSONAS-LOADED TO WS-TOT-LOADED
+           MOVE WS-PERSONAS-REJECTED TO WS-TOT-REJECTED
+           DISPLAY WS-CONTROL-TOTALS.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE DP01-INPUT-FILE
+           CLOSE DP01-REJECT-FILE
+           CLOSE PERSONA-MASTER-FILE.
+       9000-EXIT.
+           EXIT.
