@@ -0,0 +1,397 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARR01MNT.
+       AUTHOR. ADLAB APPLICATIONS GROUP.
+       INSTALLATION. ADLAB.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * ARR01MNT IS THE ONLINE PERSONA MASTER MAINTENANCE TRANSACTION,
+      * MNT1. IT RUNS PSEUDO-CONVERSATIONALLY AGAINST MAP EC01MNT1
+      * (MAPSET EC01MNT) AND SUPPORTS INQUIRE/ADD/CHANGE/DELETE
+      * AGAINST THE SAME PERSONA MASTER (PERSMSTR) ARRAY01 WRITES.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09  RSM  ORIGINAL VERSION.
+      *  2026-08-09  RSM  INITIALIZE EC01MNT1O TO LOW-VALUES BEFORE THE
+      *                   FIRST SEND MAP SO MNTFUNCO/MNTIDO/MNTNAMEO/
+      *                   MNTAPELO DON'T SEND WHATEVER GARBAGE WAS LEFT
+      *                   IN WORKING-STORAGE (MNTIDO IS NUMERIC, SO THIS
+      *                   MATTERED MOST THERE). REDISPLAY THE ENTERED
+      *                   NAME/APELLIDO TOO, NOT JUST FUNCTION/ID, AS THE
+      *                   HEADER COMMENT ON 2900 ALREADY CLAIMED IT DID.
+      *                   APPLY STANDARD NAME-CASING (VIA ARR01FMT) TO
+      *                   THE ENTERED NAME/APELLIDO ON ADD AND CHANGE SO
+      *                   AN ONLINE EDIT LANDS THE SAME WAY ARRAY01'S
+      *                   BATCH PATH DOES.
+      *  2026-08-09  RSM  THE PRIOR CHANGE MADE 2900-REDISPLAY-MAP MOVE
+      *                   MNTNAMEI/MNTAPELI TO MNTNAMEO/MNTAPELO FOR
+      *                   EVERY FUNCTION, BUT AN INQUIRE NEVER HAS THE
+      *                   OPERATOR KEY A NAME/APELLIDO, SO THAT BLANKED
+      *                   OUT WHAT 2100-INQUIRE-PERSONA HAD JUST FOUND
+      *                   AND DISPLAYED BEFORE THE REDISPLAY RAN.
+      *                   2100-INQUIRE-PERSONA NOW ALSO MOVES THE FOUND
+      *                   NAME/APELLIDO INTO MNTNAMEI/MNTAPELI SO THE
+      *                   SHARED REDISPLAY HAS SOMETHING REAL TO PUT
+      *                   BACK ON SCREEN.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  WS-RESP                 PIC S9(8) COMP.
+           05  WS-PERSMSTR-KEY         PIC 9(10).
+           05  WS-FUNC-SW              PIC X(01).
+               88  WS-FUNC-INQUIRE     VALUE 'I'.
+               88  WS-FUNC-ADD         VALUE 'A'.
+               88  WS-FUNC-CHANGE      VALUE 'C'.
+               88  WS-FUNC-DELETE      VALUE 'D'.
+
+      *    KEYS BELOW THIS FLOOR ARE RESERVED FOR THE SURROGATE-KEY
+      *    COUNTER ARRAY01/ARR01LDR ASSIGN FROM PC-NEXT-PERSONA-ID, SO A
+      *    MANUALLY KEYED-IN ADD HERE CAN NEVER COLLIDE WITH A FUTURE
+      *    SURROGATE-ASSIGNED ID.
+           05  WS-MANUAL-ADD-FLOOR     PIC 9(10) VALUE 9000000000.
+
+       01  WS-MAPSET-NAME              PIC X(08) VALUE 'EC01MNT'.
+       01  WS-MAP-NAME                 PIC X(08) VALUE 'EC01MNT1'.
+       01  WS-TRANSID                  PIC X(04) VALUE 'MNT1'.
+
+           COPY EC01PMR.
+           COPY EC01MNTM.
+           COPY EC01AUDT.
+
+       01  DFHCOMMAREA.
+           05  CA-PERSONA-ID           PIC 9(10).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE - FIRST ENTRY (NO COMMAREA) SENDS A BLANK MAP;
+      * A RETURN TRIP WITH DATA KEYED IN IS PROCESSED BY FUNCTION.
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           IF EIBCALEN EQUAL ZERO
+               PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+           ELSE
+               PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+           END-IF
+
+           EXEC CICS RETURN
+               TRANSID(WS-TRANSID)
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-SEND-INITIAL-MAP - CLEAR THE SCREEN AND PROMPT FOR A
+      * FUNCTION CODE AND PERSONA ID.
+      *----------------------------------------------------------------
+       1000-SEND-INITIAL-MAP.
+           MOVE SPACES TO MNTFUNCO
+           MOVE ZERO TO MNTIDO
+           MOVE SPACES TO MNTNAMEO
+           MOVE SPACES TO MNTAPELO
+           MOVE SPACES TO MNTMSGO
+           MOVE 'ENTER FUNCTION (I/A/C/D) AND PERSONA ID'
+               TO MNTMSGO
+
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               FROM(EC01MNT1O)
+               ERASE
+           END-EXEC.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-REQUEST - RECEIVE THE OPERATOR'S INPUT AND ROUTE
+      * TO THE PARAGRAPH FOR THE FUNCTION KEYED IN.
+      *----------------------------------------------------------------
+       2000-PROCESS-REQUEST.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(2950-HANDLE-MAPFAIL)
+           END-EXEC
+
+           EXEC CICS HANDLE AID
+               PF3(2960-HANDLE-PF3)
+           END-EXEC
+
+           EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               INTO(EC01MNT1I)
+           END-EXEC
+
+           MOVE MNTFUNCI TO WS-FUNC-SW
+           MOVE MNTIDI TO WS-PERSMSTR-KEY
+
+           IF WS-PERSMSTR-KEY EQUAL ZEROS
+               MOVE 'PERSONA ID 0000000000 IS RESERVED - NOT VALID HERE'
+                   TO MNTMSGO
+           ELSE
+               EVALUATE TRUE
+                   WHEN WS-FUNC-INQUIRE
+                       PERFORM 2100-INQUIRE-PERSONA THRU 2100-EXIT
+                   WHEN WS-FUNC-ADD
+                       PERFORM 2200-ADD-PERSONA THRU 2200-EXIT
+                   WHEN WS-FUNC-CHANGE
+                       PERFORM 2300-CHANGE-PERSONA THRU 2300-EXIT
+                   WHEN WS-FUNC-DELETE
+                       PERFORM 2400-DELETE-PERSONA THRU 2400-EXIT
+                   WHEN OTHER
+                       MOVE 'INVALID FUNCTION - USE I, A, C OR D'
+                           TO MNTMSGO
+               END-EVALUATE
+           END-IF
+
+           PERFORM 2900-REDISPLAY-MAP THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-INQUIRE-PERSONA - READ THE PERSONA MASTER AND SHOW THE
+      * CURRENT NAME/APELLIDO FOR THE KEYED PERSONA ID. THE FOUND
+      * VALUES ARE ALSO MOVED INTO MNTNAMEI/MNTAPELI (NOT JUST THE
+      * O-SIDE FIELDS) SINCE 2900-REDISPLAY-MAP REBUILDS MNTNAMEO/
+      * MNTAPELO FROM THE I-SIDE FIELDS FOR EVERY FUNCTION - AN
+      * INQUIRE NEVER HAS THE OPERATOR KEY A NAME/APELLIDO, SO WITHOUT
+      * THIS THE REDISPLAY WOULD OVERWRITE WHAT WAS JUST FOUND WITH
+      * BLANKS.
+      *----------------------------------------------------------------
+       2100-INQUIRE-PERSONA.
+           EXEC CICS READ FILE('PERSMSTR')
+               INTO(PERSONA-MASTER-RECORD)
+               RIDFLD(WS-PERSMSTR-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+               MOVE PM-NAME TO MNTNAMEO
+               MOVE PM-APELLIDO TO MNTAPELO
+               MOVE PM-NAME TO MNTNAMEI
+               MOVE PM-APELLIDO TO MNTAPELI
+               MOVE 'PERSONA FOUND' TO MNTMSGO
+           ELSE
+               MOVE SPACES TO MNTNAMEO
+               MOVE SPACES TO MNTAPELO
+               MOVE 'PERSONA NOT FOUND' TO MNTMSGO
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-ADD-PERSONA - WRITE A NEW PERSONA MASTER RECORD AT THE
+      * KEYED PERSONA ID. THE ID MUST BE AT OR ABOVE WS-MANUAL-ADD-
+      * FLOOR SO IT CAN NEVER COLLIDE WITH A FUTURE SURROGATE-ASSIGNED
+      * ID FROM PC-NEXT-PERSONA-ID.
+      *----------------------------------------------------------------
+       2200-ADD-PERSONA.
+           IF WS-PERSMSTR-KEY LESS THAN WS-MANUAL-ADD-FLOOR
+               MOVE 'ADD FAILED - ID MUST BE 9000000000 OR HIGHER'
+                   TO MNTMSGO
+           ELSE
+               CALL 'ARR01FMT' USING MNTNAMEI
+               CALL 'ARR01FMT' USING MNTAPELI
+               INITIALIZE PERSONA-MASTER-RECORD
+               MOVE WS-PERSMSTR-KEY TO PM-PERSONA-ID
+               MOVE MNTNAMEI TO PM-NAME
+               MOVE MNTAPELI TO PM-APELLIDO
+
+               EXEC CICS WRITE FILE('PERSMSTR')
+                   FROM(PERSONA-MASTER-RECORD)
+                   RIDFLD(WS-PERSMSTR-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP EQUAL DFHRESP(NORMAL)
+                   MOVE 'PERSONA ADDED' TO MNTMSGO
+                   MOVE SPACES TO AU-BEFORE-NAME
+                   MOVE SPACES TO AU-BEFORE-APELLIDO
+                   MOVE PM-NAME TO AU-AFTER-NAME
+                   MOVE PM-APELLIDO TO AU-AFTER-APELLIDO
+                   MOVE 'ADD' TO AU-FUNCTION
+                   PERFORM 2910-WRITE-AUDIT-RECORD THRU 2910-EXIT
+               ELSE
+                   MOVE 'ADD FAILED - PERSONA ID MAY ALREADY EXIST'
+                       TO MNTMSGO
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2300-CHANGE-PERSONA - REWRITE AN EXISTING PERSONA MASTER
+      * RECORD'S NAME/APELLIDO.
+      *----------------------------------------------------------------
+       2300-CHANGE-PERSONA.
+           EXEC CICS READ FILE('PERSMSTR')
+               INTO(PERSONA-MASTER-RECORD)
+               RIDFLD(WS-PERSMSTR-KEY)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+               MOVE PM-NAME TO AU-BEFORE-NAME
+               MOVE PM-APELLIDO TO AU-BEFORE-APELLIDO
+               CALL 'ARR01FMT' USING MNTNAMEI
+               CALL 'ARR01FMT' USING MNTAPELI
+               MOVE MNTNAMEI TO PM-NAME
+               MOVE MNTAPELI TO PM-APELLIDO
+
+               EXEC CICS REWRITE FILE('PERSMSTR')
+                   FROM(PERSONA-MASTER-RECORD)
+                   RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP EQUAL DFHRESP(NORMAL)
+                   MOVE 'PERSONA CHANGED' TO MNTMSGO
+                   MOVE PM-NAME TO AU-AFTER-NAME
+                   MOVE PM-APELLIDO TO AU-AFTER-APELLIDO
+                   MOVE 'CHANGE' TO AU-FUNCTION
+                   PERFORM 2910-WRITE-AUDIT-RECORD THRU 2910-EXIT
+               ELSE
+                   MOVE 'CHANGE FAILED' TO MNTMSGO
+               END-IF
+           ELSE
+               MOVE 'PERSONA NOT FOUND - NOTHING CHANGED' TO MNTMSGO
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2400-DELETE-PERSONA - DELETE THE PERSONA MASTER RECORD AT THE
+      * KEYED PERSONA ID. THE RECORD IS READ FIRST SOLELY TO CAPTURE
+      * ITS NAME/APELLIDO AS THE AUDIT BEFORE-IMAGE - THE DELETE ITSELF
+      * IS STILL DONE DIRECTLY BY RIDFLD.
+      *----------------------------------------------------------------
+       2400-DELETE-PERSONA.
+           EXEC CICS READ FILE('PERSMSTR')
+               INTO(PERSONA-MASTER-RECORD)
+               RIDFLD(WS-PERSMSTR-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+               MOVE PM-NAME TO AU-BEFORE-NAME
+               MOVE PM-APELLIDO TO AU-BEFORE-APELLIDO
+
+               EXEC CICS DELETE FILE('PERSMSTR')
+                   RIDFLD(WS-PERSMSTR-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP EQUAL DFHRESP(NORMAL)
+                   MOVE SPACES TO MNTNAMEO
+                   MOVE SPACES TO MNTAPELO
+                   MOVE 'PERSONA DELETED' TO MNTMSGO
+                   MOVE SPACES TO AU-AFTER-NAME
+                   MOVE SPACES TO AU-AFTER-APELLIDO
+                   MOVE 'DELETE' TO AU-FUNCTION
+                   PERFORM 2910-WRITE-AUDIT-RECORD THRU 2910-EXIT
+               ELSE
+                   MOVE 'DELETE FAILED - PERSONA NOT FOUND' TO MNTMSGO
+               END-IF
+           ELSE
+               MOVE 'DELETE FAILED - PERSONA NOT FOUND' TO MNTMSGO
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2900-REDISPLAY-MAP - SEND THE MAP BACK WITH WHATEVER RESULT
+      * MESSAGE THE FUNCTION PARAGRAPH SET, LEAVING THE ENTERED
+      * FUNCTION/ID/NAME/APELLIDO ON SCREEN FOR THE NEXT ACTION.
+      *----------------------------------------------------------------
+       2900-REDISPLAY-MAP.
+           MOVE MNTFUNCI TO MNTFUNCO
+           MOVE MNTIDI TO MNTIDO
+           MOVE MNTNAMEI TO MNTNAMEO
+           MOVE MNTAPELI TO MNTAPELO
+
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               FROM(EC01MNT1O)
+               DATAONLY
+           END-EXEC.
+       2900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2910-WRITE-AUDIT-RECORD - JOURNAL AN ADD/CHANGE/DELETE MADE BY
+      * THIS TRANSACTION. THIS PROGRAM RUNS UNDER CICS SO IT CANNOT
+      * OPEN A BATCH-STYLE SEQUENTIAL AUDIT FILE THE WAY ARRAY01 AND
+      * ARRAYMQ DO - IT WRITES THE SAME AUDIT-RECORD LAYOUT TO THE AUDT
+      * TRANSIENT DATA QUEUE INSTEAD, WHERE IT'S PICKED UP ALONGSIDE
+      * THEIR ENTRIES. THE CALLER MUST HAVE ALREADY MOVED AU-FUNCTION
+      * AND THE AU-BEFORE-*/AU-AFTER-* IMAGES BEFORE PERFORMING THIS.
+      *----------------------------------------------------------------
+       2910-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AU-TIMESTAMP
+           ACCEPT AU-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           ACCEPT AU-TIMESTAMP(9:8) FROM TIME
+           MOVE 'ARR01MNT' TO AU-PROGRAM
+           MOVE WS-PERSMSTR-KEY TO AU-INDEX
+           MOVE ZERO TO AU-MQ-COMP-CODE
+           MOVE ZERO TO AU-MQ-REASON-CODE
+
+           EXEC CICS WRITEQ TD
+               QUEUE('AUDT')
+               FROM(AUDIT-RECORD)
+               LENGTH(LENGTH OF AUDIT-RECORD)
+           END-EXEC.
+       2910-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2950-HANDLE-MAPFAIL - HANDLE CONDITION TARGET FOR MAPFAIL ON THE
+      * RECEIVE MAP IN 2000-PROCESS-REQUEST. HANDLE CONDITION TRANSFERS
+      * CONTROL HERE WITH A GO TO, NOT A PERFORM, SO THIS PARAGRAPH
+      * CANNOT SIMPLY FALL BACK INTO 2000-PROCESS-REQUEST OR 0000-
+      * MAINLINE - IT HAS TO REDISPLAY THE MAP AND END THE PSEUDO-
+      * CONVERSATION ITSELF, THE SAME WAY 0000-MAINLINE DOES ON THE
+      * NORMAL PATH.
+      *----------------------------------------------------------------
+       2950-HANDLE-MAPFAIL.
+           MOVE 'RE-ENTER FUNCTION (I/A/C/D) AND PERSONA ID'
+               TO MNTMSGO
+
+           PERFORM 2900-REDISPLAY-MAP THRU 2900-EXIT
+
+           EXEC CICS RETURN
+               TRANSID(WS-TRANSID)
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+       2950-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2960-HANDLE-PF3 - HANDLE AID TARGET FOR PF3 ON THE RECEIVE MAP
+      * IN 2000-PROCESS-REQUEST. UNLIKE 2950-HANDLE-MAPFAIL, THIS ENDS
+      * THE PSEUDO-CONVERSATION OUTRIGHT - THE RETURN CARRIES NO
+      * TRANSID OR COMMAREA, SO CICS DOES NOT RE-ARM MNT1 FOR ANOTHER
+      * TRIP, MATCHING WHAT THE MAP'S OWN "PF3=END" LEGEND PROMISES.
+      *----------------------------------------------------------------
+       2960-HANDLE-PF3.
+           MOVE SPACES TO MNTMSGO
+           MOVE 'MNT1 TRANSACTION ENDED' TO MNTMSGO
+
+           EXEC CICS SEND TEXT
+               FROM(MNTMSGO)
+               LENGTH(LENGTH OF MNTMSGO)
+               ERASE
+               FREEKB
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC.
+       2960-EXIT.
+           EXIT.
