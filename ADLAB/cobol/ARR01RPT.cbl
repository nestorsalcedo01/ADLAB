@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARR01RPT.
+       AUTHOR. ADLAB APPLICATIONS GROUP.
+       INSTALLATION. ADLAB.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * ARR01RPT PRINTS A PAGE-BROKEN LISTING OF THE PERSONA MASTER,
+      * SORTED BY APELLIDO, WITH A RUNNING PAGE COUNT AND A FINAL
+      * "TOTAL PERSONAS PROCESSED" CONTROL TOTAL.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09  RSM  ORIGINAL VERSION.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONA-MASTER-FILE ASSIGN TO PERSMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-IO-KEY
+               FILE STATUS IS WS-PERSMSTR-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+
+           SELECT PERSONA-REPORT-FILE ASSIGN TO PERSRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PERSRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONA-MASTER-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+       01  PERSONA-MASTER-IO-RECORD.
+           05  PM-IO-KEY               PIC 9(10).
+           05  PM-IO-DATA              PIC X(60).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-APELLIDO             PIC X(20).
+           05  SW-NAME                 PIC X(20).
+           05  SW-PERSONA-ID           PIC 9(10).
+
+       FD  PERSONA-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PERSONA-REPORT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  WS-PERSMSTR-STATUS      PIC X(02).
+               88  WS-PERSMSTR-OK      VALUE '00'.
+               88  WS-PERSMSTR-EOF     VALUE '10'.
+           05  WS-PERSRPT-STATUS       PIC X(02).
+           05  WS-LINE-COUNT           PIC S9(4) COMP-5 VALUE 0.
+           05  WS-PAGE-COUNT           PIC S9(4) COMP-5 VALUE 0.
+           05  WS-LINES-PER-PAGE       PIC S9(4) COMP-5 VALUE 50.
+           05  WS-RUNNING-COUNT        PIC 9(07) VALUE 0.
+           05  WS-TOTAL-PERSONAS       PIC 9(07) VALUE 0.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                  PIC X(40) VALUE
+               'ADLAB PERSONA MASTER LISTING'.
+           05  FILLER                  PIC X(10) VALUE 'PAGE '.
+           05  WS-HDG-PAGE             PIC ZZZ9.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                  PIC X(10) VALUE 'PERSONA ID'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE 'APELLIDO'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE 'NAME'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-PERSONA-ID       PIC ZZZZZZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DTL-APELLIDO         PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DTL-NAME             PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DTL-COUNT            PIC ZZZ,ZZ9.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(30) VALUE
+               'TOTAL PERSONAS PROCESSED . . .'.
+           05  WS-TOT-COUNT            PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           SORT SORT-WORK-FILE ON ASCENDING KEY SW-APELLIDO
+               INPUT PROCEDURE IS 1000-LOAD-SORT-FILE THRU 1000-EXIT
+               OUTPUT PROCEDURE IS 2000-PRINT-REPORT THRU 2000-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-LOAD-SORT-FILE - READ THE PERSONA MASTER SEQUENTIALLY AND
+      * RELEASE EVERY REAL PERSONA ROW (THE CONTROL RECORD, KEY
+      * 0000000000, IS SKIPPED) TO THE SORT.
+      *----------------------------------------------------------------
+       1000-LOAD-SORT-FILE.
+           OPEN INPUT PERSONA-MASTER-FILE
+           PERFORM UNTIL WS-PERSMSTR-EOF
+               READ PERSONA-MASTER-FILE
+                   AT END
+                       SET WS-PERSMSTR-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1100-RELEASE-PERSONA THRU 1100-EXIT
+               END-READ
+           END-PERFORM
+           CLOSE PERSONA-MASTER-FILE.
+       1000-EXIT.
+           EXIT.
+
+       1100-RELEASE-PERSONA.
+           IF PM-IO-KEY NOT EQUAL ZEROS
+               MOVE PM-IO-DATA(1:20) TO SW-NAME
+               MOVE PM-IO-DATA(21:20) TO SW-APELLIDO
+               MOVE PM-IO-KEY TO SW-PERSONA-ID
+               RELEASE SORT-WORK-RECORD
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PRINT-REPORT - RETURN THE SORTED ROWS AND PRINT THE
+      * PAGE-BROKEN LISTING WITH A RUNNING COUNT.
+      *----------------------------------------------------------------
+       2000-PRINT-REPORT.
+           OPEN OUTPUT PERSONA-REPORT-FILE
+           SET WS-PERSMSTR-OK TO TRUE
+           PERFORM 2100-RETURN-PERSONA THRU 2100-EXIT
+           PERFORM UNTIL WS-PERSMSTR-EOF
+               PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+               PERFORM 2100-RETURN-PERSONA THRU 2100-EXIT
+           END-PERFORM
+           PERFORM 2900-WRITE-TOTAL THRU 2900-EXIT
+           CLOSE PERSONA-REPORT-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-RETURN-PERSONA.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-PERSMSTR-EOF TO TRUE
+           END-RETURN.
+       2100-EXIT.
+           EXIT.
+
+       2200-WRITE-DETAIL.
+           IF WS-LINE-COUNT EQUAL ZERO OR
+              WS-LINE-COUNT GREATER THAN WS-LINES-PER-PAGE
+               PERFORM 2300-WRITE-HEADINGS THRU 2300-EXIT
+           END-IF
+           ADD 1 TO WS-RUNNING-COUNT
+           ADD 1 TO WS-TOTAL-PERSONAS
+           MOVE SW-PERSONA-ID TO WS-DTL-PERSONA-ID
+           MOVE SW-APELLIDO TO WS-DTL-APELLIDO
+           MOVE SW-NAME TO WS-DTL-NAME
+           MOVE WS-RUNNING-COUNT TO WS-DTL-COUNT
+           WRITE PERSONA-REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+       2200-EXIT.
+           EXIT.
+
+       2300-WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-HDG-PAGE
+           IF WS-PAGE-COUNT GREATER THAN 1
+               WRITE PERSONA-REPORT-LINE FROM SPACES
+               BEFORE ADVANCING PAGE
+           END-IF
+           WRITE PERSONA-REPORT-LINE FROM WS-HEADING-LINE-1
+           WRITE PERSONA-REPORT-LINE FROM WS-HEADING-LINE-2
+           WRITE PERSONA-REPORT-LINE FROM SPACES
+           MOVE 1 TO WS-LINE-COUNT.
+       2300-EXIT.
+           EXIT.
+
+       2900-WRITE-TOTAL.
+           MOVE WS-TOTAL-PERSONAS TO WS-TOT-COUNT
+           WRITE PERSONA-REPORT-LINE FROM SPACES
+           WRITE PERSONA-REPORT-LINE FROM WS-TOTAL-LINE.
+       2900-EXIT.
+           EXIT.
