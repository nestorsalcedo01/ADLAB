@@ -1,70 +1,730 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ARRAYMQ.
+       AUTHOR. ADLAB APPLICATIONS GROUP.
+       INSTALLATION. ADLAB.
+       DATE-WRITTEN. 2024-02-11.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * ARRAYMQ UNSTRINGS EACH PERSONA ENTRY DELIVERED IN THE
+      * BAQBASE-API00Q01 COMMAREA AND PUTS IT ON THE OUTBOUND MQ QUEUE.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2024-02-11  JCM  ORIGINAL VERSION.
+      *  2026-08-09  RSM  CHECK MQCC/REASON AFTER EVERY MQ CALL, RETRY
+      *                   TRANSIENT MQPUT FAILURES, ROUTE PERSONAS THAT
+      *                   STILL FAIL TO A DEAD-LETTER QUEUE.
+      *  2026-08-09  RSM  ADDED CHECKPOINT/RESTART: THE RUN-ID (TODAY'S
+      *                   DATE) AND LAST COMPLETED INDEX ARE SAVED EVERY
+      *                   WS-CKPT-INTERVAL PERSONAS SO A RESTART OF THE
+      *                   SAME RUN RESUMES PAST THE LAST CHECKPOINT
+      *                   INSTEAD OF REPROCESSING FROM WS-INDEX = 1.
+      *  2026-08-09  RSM  ACCUMULATE READ/PUT/DEAD-LETTER COUNTS AND
+      *                   DISPLAY A CONTROL-TOTAL LINE AT END OF RUN.
+      *  2026-08-09  RSM  RECORD EVERY SUCCESSFUL MQPUT TO A LANDED-
+      *                   MESSAGE FILE SO A RECONCILIATION RUN CAN
+      *                   CONFIRM IT AGAINST THE PERSONA MASTER LATER.
+      *  2026-08-09  RSM  MADE THE WS-PERSONA-DATA UNSTRING DELIMITER A
+      *                   SINGLE WORKING-STORAGE ITEM INSTEAD OF A
+      *                   HARD-CODED LITERAL, AND ADDED AN ON OVERFLOW
+      *                   CHECK SO A MIS-DELIMITED RECORD IS ROUTED TO
+      *                   THE DEAD-LETTER QUEUE INSTEAD OF SHIPPING
+      *                   SHIFTED FIELDS.
+      *  2026-08-09  RSM  JOURNAL EVERY MQPUT ATTEMPT (BEFORE/AFTER
+      *                   IMAGE, TIMESTAMP, AND MQCC/REASON) TO A NEW
+      *                   AUDIT FILE SHARED WITH ARRAY01'S PERSONA
+      *                   MASTER WRITE JOURNAL.
+      *  2026-08-09  RSM  BUILD A DOCUMENTED MESSAGE ENVELOPE (TYPE,
+      *                   VERSION, GENERATION TIMESTAMP, NAME/APELLIDO)
+      *                   AND MQPUT THAT INSTEAD OF NOTHING - PREVIOUSLY
+      *                   NO MESSAGE BUFFER WAS PASSED TO MQPUT AT ALL.
+      *  2026-08-09  RSM  STAMP A MSGID/CORRELID (DERIVED FROM THE RUN-
+      *                   ID AND THE PERSONA'S POSITION IN THE FEED) ON
+      *                   THE MQMD OF EVERY OUTBOUND MESSAGE, INCLUDING
+      *                   DEAD-LETTERED ONES, SO A MESSAGE CAN BE TIED
+      *                   BACK TO THE RUN AND PERSONA THAT PRODUCED IT.
+      *  2026-08-09  RSM  ENCRYPT ME-NAME/ME-APELLIDO VIA ARR01CRY
+      *                   BEFORE THE ENVELOPE GOES ON THE QUEUE, SO PII
+      *                   ISN'T CARRIED IN THE CLEAR OVER MQ.
+      *  2026-08-09  RSM  ROUTE EACH PERSONA TO A QUEUE BASED ON ITS NEW
+      *                   PERSONA-CLASS FIELD INSTEAD OF ONE HARD-CODED
+      *                   QUEUE FOR EVERY PERSONA; QUEUE HANDLES ARE
+      *                   OPENED AND CACHED THE FIRST TIME EACH CLASS IS
+      *                   SEEN, WITH AN UNRECOGNIZED CLASS FALLING BACK
+      *                   TO THE ORIGINAL DEFAULT QUEUE.
+      *  2026-08-09  RSM  ADDED PROCEDURE DIVISION USING SO ARRAYMQ CAN
+      *                   ACTUALLY BE CALLED FROM A BATCH DRIVER (SEE
+      *                   NEW ARRMQBAT) INSTEAD OF RECEIVING THE LINKAGE
+      *                   COMMAREA WITH NO CALLER IN THE TREE. A FAILED
+      *                   MQCONN OR EITHER MQOPEN IN 1000-INITIALIZE NOW
+      *                   SETS WS-ABORT-SW SO 0000-MAINLINE SKIPS
+      *                   PROCESSING INSTEAD OF RUNNING ON UNOPENED
+      *                   QUEUE HANDLES. KEY THE CHECKPOINT RESUME
+      *                   DECISION ON THE CALLER'S OWN CALLER-BATCH-ID
+      *                   (SAME AS ARRAY01) SO AN UNRELATED INVOCATION
+      *                   CAN'T BE HANDED AN ABENDED RUN'S INDEX SPACE.
+      *                   ALSO ESCAPE A DOUBLED FEED DELIMITER AND
+      *                   APPLY STANDARD NAME-CASING VIA ARR01FMT BEFORE
+      *                   THE ENVELOPE IS BUILT, MATCHING ARRAY01.
+      *  2026-08-09  RSM  0000-MAINLINE STILL ENDED IN STOP RUN EVEN
+      *                   THOUGH ARRAYMQ IS NOW CALLED AS A SUBPROGRAM
+      *                   FROM ARRMQBAT - STOP RUN WAS ENDING THE WHOLE
+      *                   RUN UNIT FROM THE CALLEE, SO THE CALLER NEVER
+      *                   GOT CONTROL BACK TO WRITE ITS OWN CONTROL
+      *                   TOTALS OR CLOSE ITS EXTRACT FILE. CHANGED TO
+      *                   GOBACK, THE SAME FIX ARRAY01 ALREADY HAD.
+      *  2026-08-09  RSM  THE DELIMITER-ESCAPE RESTORE WAS REPLACING A
+      *                   2-BYTE SENTINEL WITH "DELIMITER PLUS SPACE"
+      *                   SINCE INSPECT REPLACING CAN'T SHRINK A FIELD
+      *                   IN PLACE - THIS LEFT A SPURIOUS SPACE RIGHT
+      *                   AFTER EVERY RESTORED DELIMITER CHARACTER IN A
+      *                   NAME/APELLIDO THAT LEGITIMATELY CONTAINED ONE.
+      *                   REPLACED WITH 2057-RESTORE-ESCAPED-DELIMITER,
+      *                   WHICH SHIFTS THE REMAINDER OF THE FIELD LEFT
+      *                   BY ONE BYTE PER SENTINEL SO THE FIELD ACTUALLY
+      *                   SHRINKS BACK TO ITS ORIGINAL LENGTH.
+      *  2026-08-09  RSM  1200-OPEN-CHECKPOINT'S PRIOR-RUN LOOKBACK READ
+      *                   WAS LANDING IN CHECKPOINT-RECORD, THE SAME
+      *                   STORAGE CK-CTL-RECORD REDEFINES - THAT READ
+      *                   WAS SILENTLY CLOBBERING CK-CTL-NEXT-RUN-ID
+      *                   BEFORE IT GOT USED FOR A NEW RUN, HANDING OUT
+      *                   THE LOOKBACK ROW'S CK-LAST-INDEX AS IF IT WERE
+      *                   THE NEXT RUN-ID. THE COUNTER IS NOW CAPTURED
+      *                   TO WS-SAVED-NEXT-RUN-ID IMMEDIATELY AFTER THE
+      *                   KEY-ZERO READ, BEFORE THE LOOKBACK READ CAN
+      *                   TOUCH IT (SAME FIX AS ARRAY01).
+      *  2026-08-09  RSM  ON UNSTRING OVERFLOW, NOMBRE/APELLIDO/PERSONA-
+      *                   CLASS AND THE MQ COMP/REASON CODES STILL HELD
+      *                   WHATEVER THE PRIOR PERSONA LEFT IN THEM, SINCE
+      *                   2080-BUILD-ENVELOPE THROUGH 2310-WRITE-AUDIT-
+      *                   RECORD ALL RUN REGARDLESS OF THE OVERFLOW -
+      *                   A BAD SLOT'S DEAD-LETTER ENVELOPE AND AUDIT
+      *                   RECORD COULD SILENTLY CARRY THE PREVIOUS
+      *                   PERSONA'S NAME. THESE ARE NOW CLEARED TO
+      *                   SPACES/ZERO AS SOON AS THE OVERFLOW IS
+      *                   DETECTED.
+      *----------------------------------------------------------------
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO ARRMQCKP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-IO-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT LANDED-MSG-FILE ASSIGN TO LMSGOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LMSG-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDTLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDTLOG-STATUS.
+
        DATA DIVISION.
-       LINKAGE SECTION.
-       01  COMMAREA.
-           05  BAQBASE-API00Q01.
-               ... (as defined previously)
+       FILE SECTION.
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 58 CHARACTERS.
+       01  CHECKPOINT-IO-RECORD.
+           05  CK-IO-KEY               PIC 9(08).
+           05  CK-IO-DATA              PIC X(50).
+
+       FD  LANDED-MSG-FILE
+           RECORD CONTAINS 44 CHARACTERS.
+           COPY EC01LMSG.
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 142 CHARACTERS.
+           COPY EC01AUDT.
 
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREAS.
-           05  WS-MQ-CONN-INFO PIC X(256).
-           05  WS-MQ-MSG-HANDLE PIC X(8).
-           05  WS-MQ-PUT-OPTIONS PIC X(4).
-           05  WS-MQ-COMP-CODE PIC S9(4) COMP.
-           05  WS-MQ-REASON-CODE PIC S9(4) COMP.
-           05  WS-INDEX PIC S9(4) COMP-5.
-           05  WS-OFFSET PIC S9(9) COMP-5.
-           05  WS-PERSONA-DATA PIC X(256).
-
-       PROCEDURE DIVISION.
-       BEGIN.
-           MOVE LINKAGE-AREA TO COMMAREA.
-
-           * Obtain MQ connection information (replace with your logic)
-           MOVE 'YOUR-MQ-CONN-INFO' TO WS-MQ-CONN-INFO
+           05  WS-MQ-CONN-INFO         PIC X(256).
+           05  WS-MQ-HCONN             PIC X(04).
+           05  WS-MQ-MSG-HANDLE        PIC X(08).
+           05  WS-MQ-DLQ-HANDLE        PIC X(08).
+           05  WS-MQ-PUT-OPTIONS       PIC X(04).
+           05  WS-MQ-COMP-CODE         PIC S9(4) COMP.
+               88  MQCC-OK             VALUE 0.
+               88  MQCC-WARNING        VALUE 1.
+               88  MQCC-FAILED         VALUE 2.
+           05  WS-MQ-REASON-CODE       PIC S9(4) COMP.
+               88  MQRC-RETRYABLE      VALUES 2009 2059 2189.
+           05  WS-INDEX                PIC S9(4) COMP-5.
+           05  WS-OFFSET               PIC S9(9) COMP-5.
+           05  WS-PERSONA-DATA         PIC X(256).
+           05  WS-RETRY-COUNT          PIC S9(4) COMP-5.
+           05  WS-MAX-RETRY            PIC S9(4) COMP-5 VALUE 3.
+           05  WS-PUT-OK-SW            PIC X(01).
+               88  WS-PUT-OK           VALUE 'Y'.
+               88  WS-PUT-FAILED       VALUE 'N'.
+           05  WS-CKPT-STATUS          PIC X(02).
+               88  WS-CKPT-OK          VALUE '00'.
+               88  WS-CKPT-NOTFND      VALUE '23'.
+           05  WS-CKPT-INTERVAL        PIC S9(4) COMP-5 VALUE 10.
+           05  WS-CKPT-COUNTER         PIC S9(4) COMP-5 VALUE 0.
+           05  WS-START-INDEX          PIC S9(4) COMP-5 VALUE 1.
+           05  WS-PRIOR-RUN-ID         PIC 9(08).
+      *    CK-CTL-NEXT-RUN-ID IS READ OUT OF CHECKPOINT-RECORD'S
+      *    STORAGE VIA THE CK-CTL-RECORD REDEFINES - THE SAME BUFFER
+      *    THE PRIOR-RUN LOOKBACK READ BELOW OVERWRITES WITH THE
+      *    INCOMPLETE ROW'S CK-LAST-INDEX. SAVED HERE IMMEDIATELY SO
+      *    THE REAL COUNTER SURVIVES THAT SECOND READ.
+           05  WS-SAVED-NEXT-RUN-ID    PIC 9(08).
+           05  WS-RESUME-SW            PIC X(01).
+               88  WS-RESUMING         VALUE 'Y'.
+               88  WS-NOT-RESUMING     VALUE 'N'.
+           05  WS-READ-COUNT           PIC 9(07) VALUE 0.
+           05  WS-PUT-COUNT            PIC 9(07) VALUE 0.
+           05  WS-DEAD-LETTER-COUNT    PIC 9(07) VALUE 0.
+           05  WS-LMSG-STATUS          PIC X(02).
+           05  WS-AUDTLOG-STATUS       PIC X(02).
+      *    FEED DELIMITER FOR THE WS-PERSONA-DATA UNSTRING BELOW - CHANGE
+      *    THE VALUE HERE FOR A FEED THAT USES SOMETHING OTHER THAN A
+      *    PIPE.
+           05  WS-FEED-DELIMITER       PIC X(01) VALUE '|'.
+      *    A NAME/APELLIDO THAT LEGITIMATELY CONTAINS THE DELIMITER
+      *    CHARACTER ARRIVES WITH IT DOUBLED (E.G. '|' BECOMES '||');
+      *    WS-DOUBLED-DELIMITER IS REPLACED BY WS-ESCAPE-SENTINEL BEFORE
+      *    THE UNSTRING BELOW SO THE DOUBLED PAIR IS NOT MISTAKEN FOR A
+      *    FIELD BOUNDARY, THEN 2057-RESTORE-ESCAPED-DELIMITER TURNS
+      *    EACH UNSTRUNG FIELD'S SENTINEL BACK INTO A LITERAL DELIMITER
+      *    CHARACTER, COLLAPSING THE 2-BYTE SENTINEL BACK DOWN TO THE
+      *    ORIGINAL 1 BYTE INSTEAD OF LEAVING A SPURIOUS INSERTED SPACE
+      *    BEHIND (INSPECT REPLACING CAN'T SHRINK A FIELD IN PLACE).
+           05  WS-DOUBLED-DELIMITER    PIC X(02).
+           05  WS-ESCAPE-SENTINEL      PIC X(02) VALUE X'0101'.
+           05  WS-ESCAPE-WORK-FIELD    PIC X(20).
+           05  WS-ESCAPE-RESULT-FIELD  PIC X(20).
+           05  WS-ESCAPE-IN-SUB        PIC S9(04) COMP-5.
+           05  WS-ESCAPE-OUT-SUB       PIC S9(04) COMP-5.
+           05  WS-UNSTRING-SW          PIC X(01).
+               88  WS-UNSTRING-OK      VALUE 'Y'.
+               88  WS-UNSTRING-OVERFLOW VALUE 'N'.
+           05  WS-ABORT-SW             PIC X(01) VALUE 'N'.
+               88  WS-ABORT            VALUE 'Y'.
+               88  WS-NOT-ABORT        VALUE 'N'.
+
+           COPY EC01MENV.
+
+           05  WS-MQMD.
+               10  MQMD-MSG-ID         PIC X(24).
+               10  MQMD-CORREL-ID      PIC X(24).
+           05  WS-INDEX-DISPLAY        PIC 9(04).
+           05  WS-CRY-FUNCTION         PIC X(01).
+           05  WS-TARGET-HANDLE        PIC X(08).
+
+      *----------------------------------------------------------------
+      * QUEUE-ROUTING TABLE - MAPS A PERSONA'S PERSONA-CLASS CODE TO
+      * THE QUEUE ITS MESSAGE SHOULD LAND ON. QUEUE HANDLES ARE OPENED
+      * LAZILY (ON FIRST USE) AND CACHED IN THE PARALLEL WS-QUEUE-
+      * HANDLES TABLE SO EACH TARGET QUEUE IS OPENED AT MOST ONCE PER
+      * RUN. A PERSONA-CLASS VALUE THAT DOESN'T MATCH ANY ENTRY (OR IS
+      * BLANK) FALLS BACK TO THE DEFAULT OUTBOUND QUEUE OPENED IN
+      * 1000-INITIALIZE.
+      *----------------------------------------------------------------
+       01  WS-QUEUE-NAME-VALUES.
+           05  FILLER                  PIC X(50) VALUE
+               'DMADLAB.PERSONA.DOMESTIC.QUEUE                    '.
+           05  FILLER                  PIC X(50) VALUE
+               'ININTERNATIONAL.PERSONA.QUEUE                     '.
+           05  FILLER                  PIC X(50) VALUE
+               'VPADLAB.PERSONA.VIP.QUEUE                         '.
+
+       01  WS-QUEUE-NAME-TABLE REDEFINES WS-QUEUE-NAME-VALUES.
+           05  WS-QUEUE-NAME-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-QT-IDX.
+               10  QT-CLASS            PIC X(02).
+               10  QT-QUEUE-NAME       PIC X(48).
+
+       01  WS-QUEUE-HANDLES.
+           05  WS-QUEUE-HANDLE-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-QH-IDX.
+               10  QT-HANDLE           PIC X(08).
+               10  QT-OPEN-SW          PIC X(01) VALUE 'N'.
+                   88  QT-OPEN         VALUE 'Y'.
+                   88  QT-NOT-OPEN     VALUE 'N'.
+
+       01  WS-CONTROL-TOTALS.
+           05  FILLER                  PIC X(20) VALUE
+               'ARRAYMQ RECS READ  '.
+           05  WS-TOT-READ             PIC ZZZZZZ9.
+           05  FILLER                  PIC X(20) VALUE
+               ' PUT OK  '.
+           05  WS-TOT-PUT              PIC ZZZZZZ9.
+           05  FILLER                  PIC X(20) VALUE
+               ' DEAD-LETTERED  '.
+           05  WS-TOT-DEAD-LETTER      PIC ZZZZZZ9.
+
+           COPY EC01CKPT.
 
-           * Open MQ queue (replace with your logic)
+       LINKAGE SECTION.
+           COPY EC01API0.
+
+       PROCEDURE DIVISION USING BAQBASE-API00Q01.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE - 1000-INITIALIZE SETS WS-ABORT-SW WHEN MQCONN OR
+      * EITHER MQOPEN FAILS, SINCE THERE IS NO USABLE QUEUE HANDLE TO
+      * PUT OR DEAD-LETTER TO AT THAT POINT; THE REST OF THE RUN IS
+      * SKIPPED RATHER THAN EXECUTING AGAINST A GARBAGE HANDLE.
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF WS-NOT-ABORT
+               PERFORM 2000-PROCESS-PERSONAS THRU 2000-EXIT
+               PERFORM 8000-WRITE-CONTROL-TOTALS THRU 8000-EXIT
+               PERFORM 9000-TERMINATE THRU 9000-EXIT
+           ELSE
+               DISPLAY 'ARRAYMQ - ABORTING RUN - MQ INIT FAILED'
+           END-IF
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - CONNECT TO THE QUEUE MANAGER AND OPEN THE
+      * OUTBOUND QUEUE AND THE DEAD-LETTER QUEUE.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE 'YOUR-MQ-CONN-INFO' TO WS-MQ-CONN-INFO
            CALL 'MQCONN' USING WS-MQ-CONN-INFO WS-MQ-HCONN
-               RETURNING WS-MQ-COMP-CODE WS-MQ-REASON-CODE
-
-           * Create MQ message handle
-           CALL 'MQOPEN' USING WS-MQ-HCONN 'YOUR-QUEUE-NAME' 'MQOO_OUTPUT'
-               'MQOD_DEFAULT' WS-MQ-MSG-HANDLE
-               RETURNING WS-MQ-COMP-CODE WS-MQ-REASON-CODE
-
-           MOVE 1 TO WS-INDEX.
-           PERFORM UNTIL WS-INDEX GREATER THAN
-              COMMAREA.BAQBASE-API00Q01.personas-num
-              COMPUTE WS-OFFSET = (WS-INDEX - 1) *
-                         LENGTH OF API00Q01-personas
-              MOVE FUNCTION TRIM(LEADING ' ' FROM
-                  COMMAREA.BAQBASE-API00Q01.personas-dataarea(WS-OFFSET +
-                  1:LENGTH OF API00Q01-personas))
-                  TO WS-PERSONA-DATA
-
-              * Convert WS-PERSONA-DATA to MQ message format (if necessary)
-              ...
-
-              CALL 'MQPUT' USING WS-MQ-HCONN WS-MQ-MSG-HANDLE
-              WS-MQ-PUT-OPTIONS
-                  RETURNING WS-MQ-COMP-CODE WS-MQ-REASON-CODE
-
-              ADD 1 TO WS-INDEX
+               WS-MQ-COMP-CODE WS-MQ-REASON-CODE
+           IF MQCC-FAILED
+               DISPLAY 'ARRAYMQ - MQCONN FAILED - RC=' WS-MQ-REASON-CODE
+               SET WS-ABORT TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           CALL 'MQOPEN' USING WS-MQ-HCONN 'YOUR-QUEUE-NAME'
+               'MQOO_OUTPUT' 'MQOD_DEFAULT' WS-MQ-MSG-HANDLE
+               WS-MQ-COMP-CODE WS-MQ-REASON-CODE
+           IF MQCC-FAILED
+               DISPLAY 'ARRAYMQ - MQOPEN FAILED - RC=' WS-MQ-REASON-CODE
+               SET WS-ABORT TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           CALL 'MQOPEN' USING WS-MQ-HCONN 'DEAD.LETTER.QUEUE'
+               'MQOO_OUTPUT' 'MQOD_DEFAULT' WS-MQ-DLQ-HANDLE
+               WS-MQ-COMP-CODE WS-MQ-REASON-CODE
+           IF MQCC-FAILED
+               DISPLAY 'ARRAYMQ - MQOPEN DLQ FAILED - RC='
+                   WS-MQ-REASON-CODE
+               SET WS-ABORT TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           PERFORM 1200-OPEN-CHECKPOINT THRU 1200-EXIT
+
+           OPEN OUTPUT LANDED-MSG-FILE
+           OPEN OUTPUT AUDIT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1200-OPEN-CHECKPOINT - ASSIGN THIS INVOCATION ITS OWN RUN-ID
+      * FROM THE RESERVED CONTROL ROW (KEY ZERO) RATHER THAN KEYING ON
+      * TODAY'S DATE, SO TWO CALLS ON THE SAME DAY EACH GET THEIR OWN
+      * CHECKPOINT ROW. IF THE MOST RECENTLY ASSIGNED RUN-ID WAS NEVER
+      * MARKED COMPLETE, THAT RUN ABENDED OR WAS OTHERWISE CUT SHORT -
+      * BUT IT IS ONLY RESUMED AT CK-LAST-INDEX + 1 WHEN THIS CALLER'S
+      * OWN CALLER-BATCH-ID MATCHES THE ONE THAT RUN WAS OPENED WITH
+      * (SEE EC01API0/EC01CKPT), SO AN UNRELATED INVOCATION - E.G. THE
+      * NEXT SEPARATE FEED RUN AFTER AN ABEND - IS NEVER HANDED THAT
+      * RUN'S INDEX SPACE BY ACCIDENT. A BLANK CALLER-BATCH-ID NEVER
+      * MATCHES, SO SUCH A CALLER ALWAYS STARTS A FRESH RUN.
+      *----------------------------------------------------------------
+       1200-OPEN-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF NOT WS-CKPT-OK
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+
+           MOVE ZEROS TO CK-CTL-KEY
+           MOVE CK-CTL-KEY TO CK-IO-KEY
+           READ CHECKPOINT-FILE INTO CK-CTL-RECORD
+           IF WS-CKPT-NOTFND
+               MOVE ZEROS TO CK-CTL-KEY
+               MOVE 1 TO CK-CTL-NEXT-RUN-ID
+               MOVE CK-CTL-RECORD TO CHECKPOINT-IO-RECORD
+               WRITE CHECKPOINT-IO-RECORD
+           END-IF
+           MOVE CK-CTL-NEXT-RUN-ID TO WS-SAVED-NEXT-RUN-ID
+
+           SET WS-NOT-RESUMING TO TRUE
+           IF WS-SAVED-NEXT-RUN-ID GREATER THAN 1
+               AND CALLER-BATCH-ID NOT EQUAL SPACES
+               COMPUTE WS-PRIOR-RUN-ID = WS-SAVED-NEXT-RUN-ID - 1
+               MOVE WS-PRIOR-RUN-ID TO CK-IO-KEY
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               IF WS-CKPT-OK AND CK-INCOMPLETE
+                   AND CK-CALLER-BATCH-ID EQUAL CALLER-BATCH-ID
+                   SET WS-RESUMING TO TRUE
+               END-IF
+           END-IF
+
+           IF WS-RESUMING
+               MOVE WS-PRIOR-RUN-ID TO CK-RUN-ID
+               COMPUTE WS-START-INDEX = CK-LAST-INDEX + 1
+               DISPLAY 'ARRAYMQ - RESUMING INCOMPLETE RUN ' CK-RUN-ID
+                   ' AT INDEX ' WS-START-INDEX
+           ELSE
+               MOVE WS-SAVED-NEXT-RUN-ID TO CK-RUN-ID
+               MOVE 1 TO WS-START-INDEX
+               MOVE ZEROS TO CK-LAST-INDEX
+               SET CK-INCOMPLETE TO TRUE
+               MOVE SPACES TO CK-TIMESTAMP
+               MOVE CALLER-BATCH-ID TO CK-CALLER-BATCH-ID
+               MOVE CK-RUN-ID TO CK-IO-KEY
+               MOVE CHECKPOINT-RECORD TO CHECKPOINT-IO-RECORD
+               WRITE CHECKPOINT-IO-RECORD
+
+               COMPUTE WS-SAVED-NEXT-RUN-ID = WS-SAVED-NEXT-RUN-ID + 1
+               MOVE ZEROS TO CK-CTL-KEY
+               MOVE CK-CTL-KEY TO CK-IO-KEY
+               MOVE WS-SAVED-NEXT-RUN-ID TO CK-CTL-NEXT-RUN-ID
+               MOVE CK-CTL-RECORD TO CHECKPOINT-IO-RECORD
+               REWRITE CHECKPOINT-IO-RECORD
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-PERSONAS - UNSTRING EACH PERSONA SLOT OUT OF THE
+      * COMMAREA DATA AREA AND PUT IT ON THE OUTBOUND QUEUE.
+      *----------------------------------------------------------------
+       2000-PROCESS-PERSONAS.
+           MOVE WS-START-INDEX TO WS-INDEX
+           PERFORM UNTIL WS-INDEX GREATER THAN PERSONAS-NUM
+               COMPUTE WS-OFFSET = (WS-INDEX - 1) * LENGTH OF
+                   API00Q01-PERSONAS
+               MOVE FUNCTION TRIM(PERSONAS-DATAAREA(WS-OFFSET +
+                   1:LENGTH OF API00Q01-PERSONAS), LEADING)
+                   TO WS-PERSONA-DATA
+
+               STRING WS-FEED-DELIMITER WS-FEED-DELIMITER
+                   DELIMITED BY SIZE INTO WS-DOUBLED-DELIMITER
+               INSPECT WS-PERSONA-DATA REPLACING ALL
+                   WS-DOUBLED-DELIMITER BY WS-ESCAPE-SENTINEL
+
+               UNSTRING WS-PERSONA-DATA DELIMITED BY WS-FEED-DELIMITER
+                   INTO NOMBRE-LENGTH
+                        NOMBRE
+                        APELLIDO-LENGTH
+                        APELLIDO
+                        CLASS-LENGTH
+                        PERSONA-CLASS
+                   ON OVERFLOW
+                       SET WS-UNSTRING-OVERFLOW TO TRUE
+                   NOT ON OVERFLOW
+                       SET WS-UNSTRING-OK TO TRUE
+               END-UNSTRING
+
+               IF WS-UNSTRING-OK
+                   MOVE NOMBRE TO WS-ESCAPE-WORK-FIELD
+                   PERFORM 2057-RESTORE-ESCAPED-DELIMITER
+                       THRU 2057-EXIT
+                   MOVE WS-ESCAPE-WORK-FIELD TO NOMBRE
+
+                   MOVE APELLIDO TO WS-ESCAPE-WORK-FIELD
+                   PERFORM 2057-RESTORE-ESCAPED-DELIMITER
+                       THRU 2057-EXIT
+                   MOVE WS-ESCAPE-WORK-FIELD TO APELLIDO
+
+                   PERFORM 2055-FORMAT-NAME-FIELDS THRU 2055-EXIT
+               ELSE
+                   MOVE SPACES TO NOMBRE
+                   MOVE SPACES TO APELLIDO
+                   MOVE SPACES TO PERSONA-CLASS
+                   MOVE ZERO TO WS-MQ-COMP-CODE
+                   MOVE ZERO TO WS-MQ-REASON-CODE
+               END-IF
+
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2080-BUILD-ENVELOPE THRU 2080-EXIT
+               PERFORM 2085-BUILD-MQMD THRU 2085-EXIT
+               PERFORM 2090-RESOLVE-QUEUE-HANDLE THRU 2090-EXIT
+               IF WS-UNSTRING-OVERFLOW
+                   SET WS-PUT-FAILED TO TRUE
+               ELSE
+                   PERFORM 2100-PUT-WITH-RETRY THRU 2100-EXIT
+               END-IF
+               IF WS-PUT-FAILED
+                   PERFORM 2200-SEND-TO-DEAD-LETTER THRU 2200-EXIT
+                   ADD 1 TO WS-DEAD-LETTER-COUNT
+               ELSE
+                   ADD 1 TO WS-PUT-COUNT
+                   PERFORM 2300-RECORD-LANDED-MESSAGE THRU 2300-EXIT
+               END-IF
+               PERFORM 2310-WRITE-AUDIT-RECORD THRU 2310-EXIT
+
+               ADD 1 TO WS-CKPT-COUNTER
+               IF WS-CKPT-COUNTER GREATER THAN OR EQUAL WS-CKPT-INTERVAL
+                   PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+                   MOVE 0 TO WS-CKPT-COUNTER
+               END-IF
+
+               ADD 1 TO WS-INDEX
            END-PERFORM.
+       2000-EXIT.
+           EXIT.
 
-           * Close MQ queue
-           CALL 'MQCLOSE' USING WS-MQ-HCONN WS-MQ-MSG-HANDLE
-               RETURNING WS-MQ-COMP-CODE WS-MQ-REASON-CODE
+      *----------------------------------------------------------------
+      * 2055-FORMAT-NAME-FIELDS - APPLY OUR STANDARD NAME-CASING RULE
+      * (VIA ARR01FMT) TO NOMBRE/APELLIDO SO PERSONAS LAND ON THE QUEUE
+      * LOOKING THE SAME WAY REGARDLESS OF THE CASE OR SPACING THEY
+      * ARRIVED IN, MATCHING WHAT ARRAY01 DOES FOR THE PERSONA MASTER.
+      *----------------------------------------------------------------
+       2055-FORMAT-NAME-FIELDS.
+           CALL 'ARR01FMT' USING NOMBRE
+           CALL 'ARR01FMT' USING APELLIDO.
+       2055-EXIT.
+           EXIT.
 
-           * Disconnect from MQ
-           CALL 'MQDISC' USING WS-MQ-HCONN
-               RETURNING WS-MQ-COMP-CODE WS-MQ-REASON-CODE
+      *----------------------------------------------------------------
+      * 2057-RESTORE-ESCAPED-DELIMITER - UN-ESCAPES WS-ESCAPE-WORK-FIELD
+      * IN PLACE: EVERY 2-BYTE WS-ESCAPE-SENTINEL OCCURRENCE COLLAPSES
+      * TO THE SINGLE WS-FEED-DELIMITER CHARACTER IT STANDS FOR, WITH
+      * EVERYTHING AFTER IT SHIFTED LEFT BY ONE AND THE FREED BYTE AT
+      * THE END PADDED WITH A SPACE - UNLIKE INSPECT REPLACING, THIS
+      * ACTUALLY SHRINKS THE FIELD BACK TO ITS ORIGINAL LENGTH INSTEAD
+      * OF LEAVING A SPURIOUS SPACE WHERE THE SENTINEL'S SECOND BYTE
+      * USED TO BE.
+      *----------------------------------------------------------------
+       2057-RESTORE-ESCAPED-DELIMITER.
+           MOVE SPACES TO WS-ESCAPE-RESULT-FIELD
+           MOVE 1 TO WS-ESCAPE-IN-SUB
+           MOVE 1 TO WS-ESCAPE-OUT-SUB
+           PERFORM UNTIL WS-ESCAPE-IN-SUB GREATER THAN
+                   LENGTH OF WS-ESCAPE-WORK-FIELD
+               IF WS-ESCAPE-IN-SUB LESS THAN
+                       LENGTH OF WS-ESCAPE-WORK-FIELD
+                   AND WS-ESCAPE-WORK-FIELD(WS-ESCAPE-IN-SUB:2)
+                       EQUAL WS-ESCAPE-SENTINEL
+                   MOVE WS-FEED-DELIMITER TO
+                       WS-ESCAPE-RESULT-FIELD(WS-ESCAPE-OUT-SUB:1)
+                   ADD 2 TO WS-ESCAPE-IN-SUB
+                   ADD 1 TO WS-ESCAPE-OUT-SUB
+               ELSE
+                   MOVE WS-ESCAPE-WORK-FIELD(WS-ESCAPE-IN-SUB:1) TO
+                       WS-ESCAPE-RESULT-FIELD(WS-ESCAPE-OUT-SUB:1)
+                   ADD 1 TO WS-ESCAPE-IN-SUB
+                   ADD 1 TO WS-ESCAPE-OUT-SUB
+               END-IF
+           END-PERFORM
+           MOVE WS-ESCAPE-RESULT-FIELD TO WS-ESCAPE-WORK-FIELD.
+       2057-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2400-WRITE-CHECKPOINT - SAVE THE LAST COMPLETED INDEX SO A
+      * RESUMPTION OF THIS RUN-ID PICKS UP FROM HERE INSTEAD OF PERSONA
+      * 1. CK-COMPLETE-SW IS LEFT ALONE HERE - IT ONLY FLIPS TO
+      * COMPLETE IN 9000-TERMINATE ON A CLEAN FINISH.
+      *----------------------------------------------------------------
+       2400-WRITE-CHECKPOINT.
+           MOVE WS-INDEX TO CK-LAST-INDEX
+           MOVE SPACES TO CK-TIMESTAMP
+           ACCEPT CK-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           ACCEPT CK-TIMESTAMP(9:8) FROM TIME
+           MOVE CHECKPOINT-RECORD TO CHECKPOINT-IO-RECORD
+           MOVE CK-RUN-ID TO CK-IO-KEY
+           REWRITE CHECKPOINT-IO-RECORD.
+       2400-EXIT.
+           EXIT.
 
-           STOP RUN.
+      *----------------------------------------------------------------
+      * 2300-RECORD-LANDED-MESSAGE - LOG A PERSONA THAT MADE IT ONTO
+      * THE OUTBOUND QUEUE SO A LATER RECONCILIATION RUN CAN CONFIRM IT
+      * AGAINST THE PERSONA MASTER.
+      *----------------------------------------------------------------
+       2300-RECORD-LANDED-MESSAGE.
+           MOVE WS-INDEX TO LM-INDEX
+           MOVE NOMBRE TO LM-NAME
+           MOVE APELLIDO TO LM-APELLIDO
+           WRITE LANDED-MESSAGE-RECORD.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2310-WRITE-AUDIT-RECORD - JOURNAL EVERY MQPUT ATTEMPT, WHETHER
+      * IT LANDED ON THE OUTBOUND QUEUE OR WAS ROUTED TO THE DEAD-
+      * LETTER QUEUE, ALONG WITH THE COMP/REASON CODE MQ RETURNED.
+      *----------------------------------------------------------------
+       2310-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE SPACES TO AU-TIMESTAMP
+           ACCEPT AU-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           ACCEPT AU-TIMESTAMP(9:8) FROM TIME
+           MOVE 'ARRAYMQ' TO AU-PROGRAM
+           MOVE 'MQPUT' TO AU-FUNCTION
+           MOVE WS-INDEX TO AU-INDEX
+           MOVE SPACES TO AU-BEFORE-NAME
+           MOVE SPACES TO AU-BEFORE-APELLIDO
+           MOVE NOMBRE TO AU-AFTER-NAME
+           MOVE APELLIDO TO AU-AFTER-APELLIDO
+           MOVE WS-MQ-COMP-CODE TO AU-MQ-COMP-CODE
+           MOVE WS-MQ-REASON-CODE TO AU-MQ-REASON-CODE
+           WRITE AUDIT-RECORD.
+       2310-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2080-BUILD-ENVELOPE - WRAP THE PERSONA IN A DOCUMENTED MESSAGE
+      * ENVELOPE (TYPE, VERSION, GENERATION TIMESTAMP) INSTEAD OF
+      * PUTTING THE RAW FEED SLICE ON THE QUEUE. NAME/APELLIDO ARE
+      * ENCRYPTED VIA ARR01CRY BEFORE THEY GO INTO THE ENVELOPE SO PII
+      * DOESN'T SIT IN THE CLEAR ON THE OUTBOUND OR DEAD-LETTER QUEUE;
+      * AN AUTHORIZED CONSUMER CALLS ARR01CRY BACK WITH FUNCTION 'D'
+      * TO RECOVER THEM.
+      *----------------------------------------------------------------
+       2080-BUILD-ENVELOPE.
+           MOVE SPACES TO ME-GEN-TIMESTAMP
+           ACCEPT ME-GEN-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           ACCEPT ME-GEN-TIMESTAMP(9:8) FROM TIME
+           MOVE NOMBRE TO ME-NAME
+           MOVE APELLIDO TO ME-APELLIDO
+           MOVE 'E' TO WS-CRY-FUNCTION
+           CALL 'ARR01CRY' USING WS-CRY-FUNCTION ME-NAME
+           CALL 'ARR01CRY' USING WS-CRY-FUNCTION ME-APELLIDO.
+       2080-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2085-BUILD-MQMD - DERIVE A MSGID AND CORRELID FOR THE OUTBOUND
+      * MESSAGE FROM THIS RUN'S RUN-ID AND THE PERSONA'S POSITION IN
+      * THE FEED, SO A CONSUMER (OR A RETRY OF THE SAME PUT) CAN BE
+      * TRACED BACK TO A SPECIFIC PERSONA ON A SPECIFIC RUN. MSGID AND
+      * CORRELID ARE THE SAME VALUE HERE SINCE ARRAYMQ NEVER REPLIES TO
+      * ITS OWN MESSAGES - CORRELID JUST LETS A DEAD-LETTER CONSUMER
+      * TIE A REJECTED MESSAGE BACK TO THE ORIGINAL PUT ATTEMPT.
+      *----------------------------------------------------------------
+       2085-BUILD-MQMD.
+           MOVE SPACES TO MQMD-MSG-ID
+           MOVE WS-INDEX TO WS-INDEX-DISPLAY
+           STRING 'ARRAYMQ.' DELIMITED BY SIZE
+               CK-RUN-ID DELIMITED BY SIZE
+               '.' DELIMITED BY SIZE
+               WS-INDEX-DISPLAY DELIMITED BY SIZE
+               INTO MQMD-MSG-ID
+           MOVE MQMD-MSG-ID TO MQMD-CORREL-ID.
+       2085-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2090-RESOLVE-QUEUE-HANDLE - PICK THE OUTBOUND QUEUE HANDLE FOR
+      * THIS PERSONA'S PERSONA-CLASS, OPENING AND CACHING IT ON FIRST
+      * USE. AN UNRECOGNIZED OR BLANK PERSONA-CLASS USES THE DEFAULT
+      * QUEUE HANDLE OPENED IN 1000-INITIALIZE.
+      *----------------------------------------------------------------
+       2090-RESOLVE-QUEUE-HANDLE.
+           MOVE WS-MQ-MSG-HANDLE TO WS-TARGET-HANDLE
+           SET WS-QT-IDX TO 1
+           SEARCH WS-QUEUE-NAME-ENTRY VARYING WS-QT-IDX
+               AT END
+                   CONTINUE
+               WHEN QT-CLASS(WS-QT-IDX) EQUAL PERSONA-CLASS
+                   SET WS-QH-IDX TO WS-QT-IDX
+                   IF QT-NOT-OPEN(WS-QH-IDX)
+                       CALL 'MQOPEN' USING WS-MQ-HCONN
+                           QT-QUEUE-NAME(WS-QT-IDX)
+                           'MQOO_OUTPUT' 'MQOD_DEFAULT'
+                           QT-HANDLE(WS-QH-IDX)
+                           WS-MQ-COMP-CODE WS-MQ-REASON-CODE
+                       IF MQCC-OK
+                           SET QT-OPEN(WS-QH-IDX) TO TRUE
+                       ELSE
+                           DISPLAY 'ARRAYMQ - MQOPEN FAILED FOR CLASS '
+                               PERSONA-CLASS ' - RC='
+                               WS-MQ-REASON-CODE
+                       END-IF
+                   END-IF
+                   IF QT-OPEN(WS-QH-IDX)
+                       MOVE QT-HANDLE(WS-QH-IDX) TO WS-TARGET-HANDLE
+                   END-IF
+           END-SEARCH.
+       2090-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-PUT-WITH-RETRY - MQPUT THE CURRENT PERSONA, RETRYING A
+      * TRANSIENT FAILURE (MQRC-RETRYABLE) UP TO WS-MAX-RETRY TIMES.
+      *----------------------------------------------------------------
+       2100-PUT-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           SET WS-PUT-FAILED TO TRUE
+
+           CALL 'MQPUT' USING WS-MQ-HCONN WS-TARGET-HANDLE
+               WS-MQ-PUT-OPTIONS WS-MQMD MQ-MESSAGE-ENVELOPE
+               WS-MQ-COMP-CODE WS-MQ-REASON-CODE
+           IF MQCC-OK
+               SET WS-PUT-OK TO TRUE
+           END-IF
+
+           PERFORM
+               UNTIL WS-PUT-OK OR NOT MQRC-RETRYABLE
+                   OR WS-RETRY-COUNT GREATER THAN OR EQUAL WS-MAX-RETRY
+               ADD 1 TO WS-RETRY-COUNT
+               CALL 'MQPUT' USING WS-MQ-HCONN WS-TARGET-HANDLE
+                   WS-MQ-PUT-OPTIONS WS-MQMD MQ-MESSAGE-ENVELOPE
+                   WS-MQ-COMP-CODE WS-MQ-REASON-CODE
+               IF MQCC-OK
+                   SET WS-PUT-OK TO TRUE
+               END-IF
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-SEND-TO-DEAD-LETTER - A PERSONA THAT NEVER MADE IT ONTO
+      * THE OUTBOUND QUEUE IS PUT ON THE DEAD-LETTER QUEUE INSTEAD OF
+      * BEING SILENTLY DROPPED. THE SAME ENVELOPE GOES ALONG SO THE
+      * DEAD-LETTER CONSUMER CAN SEE WHAT WAS BEING SENT.
+      *----------------------------------------------------------------
+       2200-SEND-TO-DEAD-LETTER.
+           DISPLAY 'ARRAYMQ - PERSONA ' WS-INDEX
+               ' ROUTED TO DEAD-LETTER QUEUE - RC=' WS-MQ-REASON-CODE
+           CALL 'MQPUT' USING WS-MQ-HCONN WS-MQ-DLQ-HANDLE
+               WS-MQ-PUT-OPTIONS WS-MQMD MQ-MESSAGE-ENVELOPE
+               WS-MQ-COMP-CODE WS-MQ-REASON-CODE.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-WRITE-CONTROL-TOTALS - REPORT HOW MANY PERSONAS THIS RUN
+      * READ, PUT SUCCESSFULLY AND ROUTED TO THE DEAD-LETTER QUEUE.
+      *----------------------------------------------------------------
+       8000-WRITE-CONTROL-TOTALS.
+           MOVE WS-READ-COUNT TO WS-TOT-READ
+           MOVE WS-PUT-COUNT TO WS-TOT-PUT
+           MOVE WS-DEAD-LETTER-COUNT TO WS-TOT-DEAD-LETTER
+           DISPLAY WS-CONTROL-TOTALS.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE - CLOSE THE QUEUES AND DISCONNECT.
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+           SET CK-COMPLETE TO TRUE
+           MOVE CK-RUN-ID TO CK-IO-KEY
+           MOVE CHECKPOINT-RECORD TO CHECKPOINT-IO-RECORD
+           REWRITE CHECKPOINT-IO-RECORD
+           CLOSE CHECKPOINT-FILE
+           CLOSE LANDED-MSG-FILE
+           CLOSE AUDIT-FILE
+           CALL 'MQCLOSE' USING WS-MQ-HCONN WS-MQ-MSG-HANDLE
+               WS-MQ-COMP-CODE WS-MQ-REASON-CODE
+           CALL 'MQCLOSE' USING WS-MQ-HCONN WS-MQ-DLQ-HANDLE
+               WS-MQ-COMP-CODE WS-MQ-REASON-CODE
+           CALL 'MQDISC' USING WS-MQ-HCONN
+               WS-MQ-COMP-CODE WS-MQ-REASON-CODE.
+       9000-EXIT.
+           EXIT.
