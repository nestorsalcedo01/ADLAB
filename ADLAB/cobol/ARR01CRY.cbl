@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARR01CRY.
+       AUTHOR. ADLAB APPLICATIONS GROUP.
+       INSTALLATION. ADLAB.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * ARR01CRY IS A SHARED, REVERSIBLE CHARACTER-SHIFT ROUTINE USED
+      * TO PROTECT NAME/APELLIDO BEFORE THEY LEAVE THE SHOP OVER MQ.
+      * CALL WITH LK-CRY-FUNCTION = 'E' BEFORE PUTTING PII ON A QUEUE;
+      * AN AUTHORIZED CONSUMER OF THAT QUEUE CALLS BACK WITH
+      * LK-CRY-FUNCTION = 'D' AND THE SAME SHIFT KEY TO RECOVER THE
+      * ORIGINAL TEXT. THIS IS A SHOP-LOCAL OBFUSCATION, NOT A
+      * CRYPTOGRAPHIC STANDARD - IT ONLY KEEPS PII FROM SITTING IN THE
+      * CLEAR ON THE WIRE AND ON THE DEAD-LETTER QUEUE.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09  RSM  ORIGINAL VERSION.
+      *  2026-08-09  RSM  THE SHIFT WAS A FULL BIJECTION OVER ALL 256
+      *                   CODEPOINTS, SO A ROUTINE CHARACTER (FOR
+      *                   EXAMPLE "N WITH TILDE" IN A SPANISH APELLIDO)
+      *                   COULD ENCRYPT TO A LITERAL SPACE - 2000-
+      *                   DECRYPT-TEXT'S "SKIP IF SPACE" GUARD THEN
+      *                   TREATED THAT POSITION AS TRAILING PADDING AND
+      *                   LEFT IT A BLANK INSTEAD OF REVERSING IT.
+      *                   RESHAPED THE SHIFT TO A 255-VALUE CYCLE THAT
+      *                   EXCLUDES THE SPACE CODEPOINT ENTIRELY (SEE
+      *                   WS-CRY-RANK BELOW), SO NO REAL CHARACTER CAN
+      *                   EVER ENCRYPT TO SPACE AND THE GUARD ONLY EVER
+      *                   SKIPS ACTUAL TRAILING PADDING.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+      *    SHIFT KEY - MUST MATCH BETWEEN EVERY ENCRYPT AND DECRYPT
+      *    CALL. NOT EXTERNALIZED TODAY BECAUSE THIS SHOP HAS NO
+      *    KEY-MANAGEMENT FACILITY; A FUTURE REQUEST COULD MOVE THIS TO
+      *    A PROTECTED PARM OR KEY-STORE LOOKUP.
+           05  WS-CRY-KEY              PIC S9(03) COMP-3 VALUE 47.
+           05  WS-CRY-SUB              PIC S9(04) COMP-5.
+           05  WS-CRY-CODE             PIC S9(05) COMP-5.
+           05  WS-CRY-SPACE-CODE       PIC S9(05) COMP-5.
+           05  WS-CRY-RANK             PIC S9(05) COMP-5.
+
+       LINKAGE SECTION.
+       01  LK-CRY-FUNCTION             PIC X(01).
+           88  LK-CRY-ENCRYPT          VALUE 'E'.
+           88  LK-CRY-DECRYPT          VALUE 'D'.
+       01  LK-CRY-TEXT                 PIC X(20).
+
+       PROCEDURE DIVISION USING LK-CRY-FUNCTION LK-CRY-TEXT.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           IF LK-CRY-ENCRYPT
+               PERFORM 1000-ENCRYPT-TEXT THRU 1000-EXIT
+           ELSE
+               PERFORM 2000-DECRYPT-TEXT THRU 2000-EXIT
+           END-IF
+
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-ENCRYPT-TEXT - SHIFT EVERY NON-BLANK CHARACTER FORWARD BY
+      * WS-CRY-KEY POSITIONS AROUND A 255-VALUE CYCLE (WS-CRY-RANK)
+      * THAT SKIPS THE SPACE CODEPOINT (WS-CRY-SPACE-CODE) ENTIRELY -
+      * THIS GUARANTEES A REAL CHARACTER NEVER ENCRYPTS TO SPACE, SO
+      * 2000-DECRYPT-TEXT'S "SKIP IF SPACE" GUARD CAN NEVER MISTAKE AN
+      * ENCRYPTED CHARACTER FOR TRAILING PADDING.
+      *----------------------------------------------------------------
+       1000-ENCRYPT-TEXT.
+           COMPUTE WS-CRY-SPACE-CODE = FUNCTION ORD(SPACE)
+           PERFORM VARYING WS-CRY-SUB FROM 1 BY 1
+                   UNTIL WS-CRY-SUB GREATER THAN LENGTH OF LK-CRY-TEXT
+               IF LK-CRY-TEXT(WS-CRY-SUB:1) NOT EQUAL SPACE
+                   COMPUTE WS-CRY-CODE =
+                       FUNCTION ORD(LK-CRY-TEXT(WS-CRY-SUB:1))
+                   IF WS-CRY-CODE LESS THAN WS-CRY-SPACE-CODE
+                       MOVE WS-CRY-CODE TO WS-CRY-RANK
+                   ELSE
+                       COMPUTE WS-CRY-RANK = WS-CRY-CODE - 1
+                   END-IF
+
+                   COMPUTE WS-CRY-RANK = WS-CRY-RANK + WS-CRY-KEY
+                   IF WS-CRY-RANK GREATER THAN 255
+                       SUBTRACT 255 FROM WS-CRY-RANK
+                   END-IF
+
+                   IF WS-CRY-RANK LESS THAN WS-CRY-SPACE-CODE
+                       MOVE WS-CRY-RANK TO WS-CRY-CODE
+                   ELSE
+                       COMPUTE WS-CRY-CODE = WS-CRY-RANK + 1
+                   END-IF
+                   MOVE FUNCTION CHAR(WS-CRY-CODE)
+                       TO LK-CRY-TEXT(WS-CRY-SUB:1)
+               END-IF
+           END-PERFORM.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-DECRYPT-TEXT - REVERSE OF 1000-ENCRYPT-TEXT, SHIFTING
+      * BACKWARD AROUND THE SAME SPACE-EXCLUDING 255-VALUE CYCLE.
+      *----------------------------------------------------------------
+       2000-DECRYPT-TEXT.
+           COMPUTE WS-CRY-SPACE-CODE = FUNCTION ORD(SPACE)
+           PERFORM VARYING WS-CRY-SUB FROM 1 BY 1
+                   UNTIL WS-CRY-SUB GREATER THAN LENGTH OF LK-CRY-TEXT
+               IF LK-CRY-TEXT(WS-CRY-SUB:1) NOT EQUAL SPACE
+                   COMPUTE WS-CRY-CODE =
+                       FUNCTION ORD(LK-CRY-TEXT(WS-CRY-SUB:1))
+                   IF WS-CRY-CODE LESS THAN WS-CRY-SPACE-CODE
+                       MOVE WS-CRY-CODE TO WS-CRY-RANK
+                   ELSE
+                       COMPUTE WS-CRY-RANK = WS-CRY-CODE - 1
+                   END-IF
+
+                   COMPUTE WS-CRY-RANK = WS-CRY-RANK - WS-CRY-KEY
+                   IF WS-CRY-RANK LESS THAN 1
+                       ADD 255 TO WS-CRY-RANK
+                   END-IF
+
+                   IF WS-CRY-RANK LESS THAN WS-CRY-SPACE-CODE
+                       MOVE WS-CRY-RANK TO WS-CRY-CODE
+                   ELSE
+                       COMPUTE WS-CRY-CODE = WS-CRY-RANK + 1
+                   END-IF
+                   MOVE FUNCTION CHAR(WS-CRY-CODE)
+                       TO LK-CRY-TEXT(WS-CRY-SUB:1)
+               END-IF
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
