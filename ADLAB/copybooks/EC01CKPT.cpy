@@ -0,0 +1,39 @@
+      *----------------------------------------------------------------
+      * EC01CKPT - CHECKPOINT/RESTART RECORD. EACH INVOCATION OF THE
+      * OWNING PROGRAM GETS ITS OWN ROW, KEYED BY CK-RUN-ID - A
+      * SEQUENCE NUMBER ASSIGNED FROM THE RESERVED CONTROL ROW (KEY
+      * ZERO, SEE CK-CTL-RECORD BELOW) AT OPEN TIME, NOT TODAY'S DATE,
+      * SO TWO CALLS ON THE SAME CALENDAR DAY NEVER SHARE A ROW AND
+      * SILENTLY STEP ON EACH OTHER'S PROGRESS.
+      *
+      * A ROW IS WRITTEN WITH CK-COMPLETE-SW = 'N' WHEN ITS RUN STARTS
+      * AND REWRITTEN TO 'Y' WHEN THE RUN ENDS CLEANLY. IF THE MOST
+      * RECENTLY ASSIGNED RUN-ID IS STILL 'N' THE NEXT TIME THE PROGRAM
+      * OPENS THIS FILE, THAT RUN NEVER FINISHED (E.G. AN ABEND) - BUT
+      * IT IS ONLY RESUMED AT CK-LAST-INDEX + 1 WHEN THE CALLER'S OWN
+      * CALLER-BATCH-ID (SEE EC01API0) MATCHES CK-CALLER-BATCH-ID BELOW,
+      * SO A LATER, UNRELATED INVOCATION CAN NEVER BE HANDED THE
+      * ABENDED RUN'S INDEX SPACE JUST BECAUSE IT HAPPENED TO RUN NEXT.
+      * A BLANK CALLER-BATCH-ID NEVER MATCHES, SO SUCH A CALLER ALWAYS
+      * GETS A FRESH RUN-ID, STARTING AT PERSONA 1.
+      *----------------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CK-RUN-ID               PIC 9(08).
+           05  CK-LAST-INDEX           PIC 9(08).
+           05  CK-COMPLETE-SW          PIC X(01).
+               88  CK-COMPLETE         VALUE 'Y'.
+               88  CK-INCOMPLETE       VALUE 'N'.
+           05  CK-TIMESTAMP            PIC X(26).
+           05  CK-CALLER-BATCH-ID      PIC X(08).
+           05  FILLER                  PIC X(07).
+
+      *----------------------------------------------------------------
+      * CK-CTL-RECORD REDEFINES CHECKPOINT-RECORD FOR THE RESERVED
+      * CONTROL ROW AT KEY 00000000, WHICH HOLDS ONLY THE NEXT RUN-ID
+      * TO HAND OUT - THE SAME REDEFINES-OVER-A-CONTROL-ROW PATTERN
+      * EC01PMR USES FOR THE PERSONA MASTER'S SURROGATE-KEY COUNTER.
+      *----------------------------------------------------------------
+       01  CK-CTL-RECORD REDEFINES CHECKPOINT-RECORD.
+           05  CK-CTL-KEY              PIC 9(08).
+           05  CK-CTL-NEXT-RUN-ID      PIC 9(08).
+           05  FILLER                  PIC X(42).
