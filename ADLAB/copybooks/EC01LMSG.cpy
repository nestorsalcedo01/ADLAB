@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * EC01LMSG - ONE ROW PER PERSONA ARRAYMQ SUCCESSFULLY PUT ON THE
+      * OUTBOUND QUEUE, WRITTEN TO THE LANDED-MESSAGE FILE SO A LATER
+      * RECONCILIATION RUN CAN CONFIRM IT AGAINST THE PERSONA MASTER.
+      *----------------------------------------------------------------
+       01  LANDED-MESSAGE-RECORD.
+           05  LM-INDEX                PIC 9(04).
+           05  LM-NAME                 PIC X(20).
+           05  LM-APELLIDO             PIC X(20).
