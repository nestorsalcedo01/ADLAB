@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      * EC01PMR - PERSONA MASTER RECORD (VSAM KSDS, KEY = PM-PERSONA-ID)
+      * KEY 0000000000 IS RESERVED FOR THE NEXT-ID CONTROL RECORD, SEE
+      * PERSONA-CTL-RECORD BELOW.
+      *----------------------------------------------------------------
+       01  PERSONA-MASTER-RECORD.
+           05  PM-PERSONA-ID           PIC 9(10).
+           05  PM-NAME                 PIC X(20).
+           05  PM-APELLIDO             PIC X(20).
+           05  FILLER                  PIC X(20).
+
+       01  PERSONA-CTL-RECORD REDEFINES PERSONA-MASTER-RECORD.
+           05  PC-CTL-KEY              PIC 9(10).
+           05  PC-NEXT-PERSONA-ID      PIC 9(10).
+           05  FILLER                  PIC X(40).
