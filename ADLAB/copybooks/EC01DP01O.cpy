@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * EC01DP01O - PRE-2026-08-09 LAYOUT OF THE SERVICE-BUREAU EXTRACT
+      * RECORD, PRESERVED SO OLD DP01IN EXTRACTS (WRITTEN WHEN ITEM WAS
+      * ONLY PIC S9(1)) CAN STILL BE READ AND MIGRATED FORWARD BY
+      * ARR01MIG TO THE CURRENT EC01DP01 LAYOUT. DO NOT WIDEN THIS ONE.
+      *----------------------------------------------------------------
+       01  EC01CP.
+           05  ITEM   PIC S9(1) COMP-3.                                 00010000
+           05  NOMBRE-APELLIDO OCCURS 1 TO 3 TIMES                      00017002
+                   DEPENDING ON ITEM.                                   00017003
+               10 NAME       PIC X(20).                                 00018001
+               10 APELLIDO   PIC X(20).                                 00019001
