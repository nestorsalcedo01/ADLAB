@@ -1,5 +1,15 @@
+      *----------------------------------------------------------------
+      * EC01DP01 - SERVICE-BUREAU EXTRACT RECORD READ BY ARR01LDR. ITEM
+      * WAS WIDENED FROM PIC S9(1) TO PIC S9(4) ON 2026-08-09 (THE OLD
+      * ONE-DIGIT COUNT COULD NEVER EXCEED THE 1-TO-3 TABLE BOUND
+      * ANYWAY, BUT MATCHES ITEM'S WIDTH IN EC01CPDP NOW SO BOTH
+      * COPYBOOKS AGREE); THE PRIOR LAYOUT IS PRESERVED AS EC01DP01O
+      * FOR ARR01MIG TO CONVERT ANY EXTRACT FILES WRITTEN BEFORE THE
+      * WIDENING.
+      *----------------------------------------------------------------
        01  EC01CP.
-           05  ITEM   PIC S9(1) COMP-3.                                 00010000
-           05  NOMBRE-APELLIDO OCCURS DEPENDING ON ITEM.                00017002
-               10 NAME       PIC X(20).                                 00018001
-               10 APELLIDO   PIC X(20).                                 00019001
\ No newline at end of file
+           05  ITEM   PIC S9(4) COMP-3.
+           05  NOMBRE-APELLIDO OCCURS 1 TO 3 TIMES
+                   DEPENDING ON ITEM.
+               10 NAME       PIC X(20).
+               10 APELLIDO   PIC X(20).
