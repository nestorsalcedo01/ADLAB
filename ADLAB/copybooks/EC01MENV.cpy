@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      * EC01MENV - OUTBOUND MQ MESSAGE ENVELOPE FOR A PERSONA MESSAGE.
+      * ARRAYMQ BUILDS ONE OF THESE PER PERSONA AND MQPUTS IT IN PLACE
+      * OF THE RAW WS-PERSONA-DATA FEED SLICE, SO A CONSUMER CAN TELL
+      * WHAT KIND OF MESSAGE IT IS, WHAT LAYOUT VERSION IT IS IN, AND
+      * WHEN IT WAS GENERATED WITHOUT ANY OUTSIDE KNOWLEDGE OF THE FEED.
+      *----------------------------------------------------------------
+       01  MQ-MESSAGE-ENVELOPE.
+           05  ME-MSG-TYPE             PIC X(08) VALUE 'PERSONA'.
+           05  ME-MSG-VERSION          PIC X(04) VALUE '0001'.
+           05  ME-GEN-TIMESTAMP        PIC X(26).
+           05  ME-NAME                 PIC X(20).
+           05  ME-APELLIDO             PIC X(20).
