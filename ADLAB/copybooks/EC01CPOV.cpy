@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * EC01CPOV - OVERFLOW RECORD FOR EC01CPDP'S RECORD-1 TABLE.
+      * RECORD-1 ONLY HOLDS THREE ENTRIES IN-LINE; ONCE ITEM EXCEEDS 3
+      * THE REMAINING NAME/APELLIDO PAIRS (POSITIONS 4 AND UP) ARE
+      * CARRIED IN THIS OVERFLOW FILE INSTEAD, KEYED BY OV-SEQ-NO,
+      * THE RECORD-1 POSITION THE ENTRY WOULD HAVE OCCUPIED.
+      *----------------------------------------------------------------
+       01  CPDP-OVERFLOW-RECORD.
+           05  OV-SEQ-NO               PIC 9(04).
+           05  OV-NAME                 PIC X(20).
+           05  OV-APELLIDO             PIC X(20).
