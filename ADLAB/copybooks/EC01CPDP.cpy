@@ -1,8 +1,16 @@
+      *----------------------------------------------------------------
+      * ITEM GOVERNS RECORD-1 BELOW AND MUST STAY WITHIN THAT OCCURS
+      * CLAUSE'S OWN 1-TO-3 RANGE - IT COUNTS ONLY HOW MANY OF THE
+      * THREE IN-LINE SLOTS ARE IN USE. CPDP-TOTAL-COUNT CARRIES THE
+      * REAL GRAND TOTAL, WHICH CAN RUN PAST 3 WHEN ENTRIES SPILL INTO
+      * THE CPDP OVERFLOW FILE (SEE EC01CPOV).
+      *----------------------------------------------------------------
        01  EC01CPDP.
-         05  ITEM   PIC S9(1) COMP-3.
+         05  ITEM              PIC S9(4) COMP-3.
+         05  CPDP-TOTAL-COUNT  PIC S9(4) COMP-3.
          05  TABLA-1.
           10 RECORD-1 OCCURS 1 TO 3 TIMES
                   DEPENDING ON ITEM.
              20 NOMBRE-APELLIDO.
                25 NAME       PIC X(20).
-               25 APELLIDO   PIC X(20).
\ No newline at end of file
+               25 APELLIDO   PIC X(20).
