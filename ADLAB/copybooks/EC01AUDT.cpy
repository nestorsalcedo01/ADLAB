@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      * EC01AUDT - AUDIT JOURNAL RECORD SHARED BY ARRAY01 (PERSONA
+      * MASTER WRITES), ARRAYMQ (MQPUT ATTEMPTS) AND ARR01MNT (ONLINE
+      * PERSONA MAINTENANCE). AU-MQ-COMP-CODE AND AU-MQ-REASON-CODE ARE
+      * ONLY MEANINGFUL FOR AN MQPUT ENTRY; ARRAY01 AND ARR01MNT LEAVE
+      * THEM ZERO. AU-INDEX IS WIDE ENOUGH TO HOLD A FULL PERSONA-ID
+      * SURROGATE KEY, NOT JUST A FEED POSITION, SO ARR01MNT CAN LOG
+      * THE PERSONA-ID ITSELF.
+      *----------------------------------------------------------------
+       01  AUDIT-RECORD.
+           05  AU-TIMESTAMP            PIC X(26).
+           05  AU-PROGRAM              PIC X(08).
+           05  AU-FUNCTION             PIC X(10).
+           05  AU-INDEX                PIC 9(10).
+           05  AU-BEFORE-NAME          PIC X(20).
+           05  AU-BEFORE-APELLIDO      PIC X(20).
+           05  AU-AFTER-NAME           PIC X(20).
+           05  AU-AFTER-APELLIDO       PIC X(20).
+           05  AU-MQ-COMP-CODE         PIC S9(04).
+           05  AU-MQ-REASON-CODE       PIC S9(04).
