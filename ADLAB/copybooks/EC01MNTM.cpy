@@ -0,0 +1,45 @@
+      *----------------------------------------------------------------
+      * EC01MNTM - SYMBOLIC MAP FOR MAP EC01MNT1 (MAPSET EC01MNT),
+      * HAND-CARRIED FROM THE BMS SOURCE IN ADLAB/BMS/EC01MNT.BMS.
+      * ONE INPUT/OUTPUT PAIR PER FIELD, IN BMS FIELD ORDER.
+      *----------------------------------------------------------------
+       01  EC01MNT1I.
+           05  FILLER                  PIC X(12).
+           05  MNTFUNCL                PIC S9(4) COMP.
+           05  MNTFUNCF                PIC X(01).
+           05  FILLER REDEFINES MNTFUNCF.
+               10  MNTFUNCA            PIC X(01).
+           05  MNTFUNCI                PIC X(01).
+           05  MNTIDL                  PIC S9(4) COMP.
+           05  MNTIDF                  PIC X(01).
+           05  FILLER REDEFINES MNTIDF.
+               10  MNTIDA              PIC X(01).
+           05  MNTIDI                  PIC X(10).
+           05  MNTNAMEL                PIC S9(4) COMP.
+           05  MNTNAMEF                PIC X(01).
+           05  FILLER REDEFINES MNTNAMEF.
+               10  MNTNAMEA            PIC X(01).
+           05  MNTNAMEI                PIC X(20).
+           05  MNTAPELL                PIC S9(4) COMP.
+           05  MNTAPELF                PIC X(01).
+           05  FILLER REDEFINES MNTAPELF.
+               10  MNTAPELA            PIC X(01).
+           05  MNTAPELI                PIC X(20).
+           05  MNTMSGL                 PIC S9(4) COMP.
+           05  MNTMSGF                 PIC X(01).
+           05  FILLER REDEFINES MNTMSGF.
+               10  MNTMSGA             PIC X(01).
+           05  MNTMSGI                 PIC X(79).
+
+       01  EC01MNT1O REDEFINES EC01MNT1I.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(03).
+           05  MNTFUNCO                PIC X(01).
+           05  FILLER                  PIC X(03).
+           05  MNTIDO                  PIC 9(10).
+           05  FILLER                  PIC X(03).
+           05  MNTNAMEO                PIC X(20).
+           05  FILLER                  PIC X(03).
+           05  MNTAPELO                PIC X(20).
+           05  FILLER                  PIC X(03).
+           05  MNTMSGO                 PIC X(79).
