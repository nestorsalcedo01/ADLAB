@@ -0,0 +1,35 @@
+       01  BAQBASE-API00Q01.
+           05  PERSONAS-NUM            PIC 9(04) COMP.
+      *    CALLER-BATCH-ID IDENTIFIES THE LOGICAL UNIT OF WORK THIS
+      *    COMMAREA BELONGS TO. A CALLED PROGRAM'S CHECKPOINT/RESTART
+      *    LOGIC ONLY RESUMES A PRIOR INCOMPLETE RUN WHEN THIS VALUE IS
+      *    NON-BLANK AND MATCHES THE BATCH ID THAT RUN WAS OPENED WITH -
+      *    A CALLER THAT LEAVES IT BLANK ALWAYS GETS A FRESH RUN, SO AN
+      *    UNRELATED INVOCATION CAN NEVER BE HANDED SOMEONE ELSE'S
+      *    CK-LAST-INDEX BY ACCIDENT.
+           05  CALLER-BATCH-ID         PIC X(08) VALUE SPACES.
+           05  PERSONAS-DATAAREA       PIC X(23000).
+
+      *----------------------------------------------------------------
+      * A DELIMITER GOES BETWEEN EVERY FIELD BELOW, INCLUDING BETWEEN
+      * EACH LENGTH PREFIX AND ITS OWN VALUE - THE UNSTRING OF
+      * WS-PERSONA-DATA TARGETS ALL SIX FIELDS SEPARATELY, SO THERE
+      * MUST BE A DELIMITER BETWEEN EACH PAIR OF THEM FOR UNSTRING TO
+      * LINE THEM UP CORRECTLY. THERE IS NO DELIMITER AFTER THE LAST
+      * FIELD (PERSONA-CLASS) SO THAT UNSTRING'S FINAL INTO ITEM
+      * ABSORBS ANY TRAILING PAD IN THE SENDING FIELD INSTEAD OF
+      * LEAVING IT UNCONSUMED, WHICH WOULD OTHERWISE RAISE A FALSE
+      * OVERFLOW ON EVERY OTHERWISE-VALID PERSONA.
+      *----------------------------------------------------------------
+       01  API00Q01-PERSONAS.
+           05  NOMBRE-LENGTH           PIC 9(02).
+           05  FILLER                  PIC X(01) VALUE '|'.
+           05  NOMBRE                  PIC X(20).
+           05  FILLER                  PIC X(01) VALUE '|'.
+           05  APELLIDO-LENGTH         PIC 9(02).
+           05  FILLER                  PIC X(01) VALUE '|'.
+           05  APELLIDO                PIC X(20).
+           05  FILLER                  PIC X(01) VALUE '|'.
+           05  CLASS-LENGTH            PIC 9(02).
+           05  FILLER                  PIC X(01) VALUE '|'.
+           05  PERSONA-CLASS           PIC X(02).
