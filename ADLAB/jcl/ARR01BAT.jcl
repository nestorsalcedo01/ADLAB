@@ -0,0 +1,22 @@
+//ARR01BAT JOB (ACCTNO),'PERSONA BATCH REPROCESS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* REPROCESSES A DAY'S PERSONA EXTRACT (PIPE-DELIMITED, SAME     *
+//* WIRE FORMAT ARRAY01 EXPECTS IN BAQBASE-API00Q01) THROUGH       *
+//* ARRAY01 WITHOUT A CICS TRANSACTION IN THE LOOP. ARR01BAT       *
+//* BUILDS THE COMMAREA AND CALLS ARRAY01, WHICH OPENS ITS OWN     *
+//* PERSMSTR/PERSREJ/ARR01CKP/AUDTLOG FILES DIRECTLY.              *
+//* PARM IDENTIFIES THIS RUN'S BATCH (PASSED THROUGH TO ARRAY01 AS    *
+//* CALLER-BATCH-ID) SO A RERUN FOR THE SAME BATCH RESUMES A PRIOR   *
+//* INCOMPLETE RUN INSTEAD OF STARTING OVER AT PERSONA 1. OMIT THE   *
+//* PARM (OR CHANGE IT FOR AN UNRELATED EXTRACT) TO ALWAYS START     *
+//* FRESH.                                                           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ARR01BAT,PARM='BATCH001'
+//STEPLIB  DD   DSN=ADLAB.LOADLIB,DISP=SHR
+//PERSIN   DD   DSN=ADLAB.PERSONA.BATCH.EXTRACT,DISP=SHR
+//PERSMSTR DD   DSN=ADLAB.PERSONA.MASTER,DISP=SHR
+//PERSREJ  DD   SYSOUT=*
+//ARR01CKP DD   DSN=ADLAB.PERSONA.CKPT,DISP=SHR
+//AUDTLOG  DD   DSN=ADLAB.PERSONA.AUDIT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
