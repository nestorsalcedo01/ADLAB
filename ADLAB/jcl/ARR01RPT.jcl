@@ -0,0 +1,13 @@
+//ARR01RPT JOB (ACCTNO),'PERSONA LISTING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PRINTS THE PERSONA MASTER LISTING, SORTED BY APELLIDO, WITH  *
+//* A RUNNING COUNT AND A FINAL CONTROL TOTAL.                   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ARR01RPT
+//STEPLIB  DD   DSN=ADLAB.LOADLIB,DISP=SHR
+//PERSMSTR DD   DSN=ADLAB.PERSONA.MASTER,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//PERSRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
