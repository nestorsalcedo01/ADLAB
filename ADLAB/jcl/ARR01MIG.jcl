@@ -0,0 +1,16 @@
+//ARR01MIG JOB (ACCTNO),'DP01 EXTRACT LAYOUT MIGRATION',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME CONVERSION OF A SERVICE BUREAU EXTRACT STAGED IN THE  *
+//* OLD ONE-DIGIT-ITEM EC01DP01O LAYOUT TO THE CURRENT EC01DP01    *
+//* LAYOUT. RUN AHEAD OF ARR01LDR FOR ANY FILE STAGED BEFORE THE   *
+//* 2026-08-09 WIDENING OF ITEM.                                   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ARR01MIG
+//STEPLIB  DD   DSN=ADLAB.LOADLIB,DISP=SHR
+//DP01OLD  DD   DSN=ADLAB.PERSONA.DP01.EXTRACT,DISP=SHR
+//DP01NEW  DD   DSN=ADLAB.PERSONA.DP01.EXTRACT.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=VB)
+//SYSOUT   DD   SYSOUT=*
