@@ -0,0 +1,23 @@
+//ARR01CPB JOB (ACCTNO),'CPDP TABLE BATCH LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* LOADS A NAME/APELLIDO EXTRACT (CPDPEXT) THROUGH THE EC01CPDP/   *
+//* EC01CPOV TABLE-PLUS-OVERFLOW INTERFACE INSTEAD OF THE           *
+//* BAQBASE-API00Q01 FEED PATH - THE FIRST THREE ENTRIES TRAVEL     *
+//* IN-LINE, ANY BEYOND THAT ARE WRITTEN TO THE CPDPOVF FILE THIS   *
+//* STEP CREATES. ARR01CPB BUILDS THE TABLE AND CALLS ARRAY01,      *
+//* WHICH OPENS ITS OWN PERSMSTR/PERSREJ/ARR01CKP/AUDTLOG/CPDPOVF   *
+//* (FOR READ-BACK) FILES DIRECTLY.                                 *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ARR01CPB,PARM='BATCH001'
+//STEPLIB  DD   DSN=ADLAB.LOADLIB,DISP=SHR
+//CPDPEXT  DD   DSN=ADLAB.CPDP.EXTRACT,DISP=SHR
+//CPDPOVF  DD   DSN=ADLAB.CPDP.OVERFLOW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=44,KEYLEN=4,RKP=0)
+//PERSMSTR DD   DSN=ADLAB.PERSONA.MASTER,DISP=SHR
+//PERSREJ  DD   SYSOUT=*
+//ARR01CKP DD   DSN=ADLAB.PERSONA.CKPT,DISP=SHR
+//AUDTLOG  DD   DSN=ADLAB.PERSONA.AUDIT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
