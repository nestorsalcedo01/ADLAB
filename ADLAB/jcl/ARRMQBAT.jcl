@@ -0,0 +1,22 @@
+//ARRMQBAT JOB (ACCTNO),'PERSONA MQ BATCH PUBLISH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PUBLISHES A DAY'S PERSONA EXTRACT (PIPE-DELIMITED, SAME WIRE    *
+//* FORMAT ARRAYMQ EXPECTS IN BAQBASE-API00Q01) TO MQ WITHOUT A     *
+//* CICS TRANSACTION IN THE LOOP. ARRMQBAT BUILDS THE COMMAREA AND  *
+//* CALLS ARRAYMQ, WHICH CONNECTS TO THE QUEUE MANAGER AND OPENS    *
+//* ITS OWN ARRMQCKP/LMSGOUT/AUDTLOG FILES DIRECTLY.                *
+//*                                                                 *
+//* PARM IDENTIFIES THIS RUN'S BATCH (PASSED THROUGH TO ARRAYMQ AS  *
+//* CALLER-BATCH-ID) SO A RERUN FOR THE SAME BATCH RESUMES A PRIOR  *
+//* INCOMPLETE RUN INSTEAD OF STARTING OVER AT PERSONA 1. OMIT THE  *
+//* PARM (OR CHANGE IT FOR AN UNRELATED EXTRACT) TO ALWAYS START    *
+//* FRESH.                                                          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ARRMQBAT,PARM='BATCH001'
+//STEPLIB  DD   DSN=ADLAB.LOADLIB,DISP=SHR
+//MQFEEDIN DD   DSN=ADLAB.PERSONA.MQ.EXTRACT,DISP=SHR
+//ARRMQCKP DD   DSN=ADLAB.PERSONA.MQ.CKPT,DISP=SHR
+//LMSGOUT  DD   DSN=ADLAB.PERSONA.MQ.LANDED,DISP=SHR
+//AUDTLOG  DD   DSN=ADLAB.PERSONA.AUDIT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
