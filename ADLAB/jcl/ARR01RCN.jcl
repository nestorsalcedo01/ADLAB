@@ -0,0 +1,19 @@
+//ARR01RCN JOB (ACCTNO),'PERSONA/MQ RECONCILE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RECONCILES THE PERSONA MASTER ARRAY01 BUILDS AGAINST THE      *
+//* LANDED-MESSAGE LOG ARRAYMQ WRITES FOR EACH SUCCESSFUL MQPUT.  *
+//* RUN AFTER BOTH ARRAY01 AND ARRAYMQ HAVE COMPLETED.            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ARR01RCN
+//STEPLIB  DD   DSN=ADLAB.LOADLIB,DISP=SHR
+//PERSMSTR DD   DSN=ADLAB.PERSONA.MASTER,DISP=SHR
+//LMSGIN   DD   DSN=ADLAB.PERSONA.LANDED,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//MSTSRT   DD   UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=50)
+//LNDSRT   DD   UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=44)
+//RCNRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
