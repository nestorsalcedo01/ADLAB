@@ -0,0 +1,12 @@
+//ARR01LDR JOB (ACCTNO),'PERSONA NIGHTLY LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* LOADS THE SERVICE BUREAU'S NIGHTLY NAME-LIST EXTRACT (EC01DP01 *
+//* LAYOUT) INTO THE PERSONA MASTER ALSO POPULATED BY ARRAY01.     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ARR01LDR
+//STEPLIB  DD   DSN=ADLAB.LOADLIB,DISP=SHR
+//DP01IN   DD   DSN=ADLAB.PERSONA.DP01.EXTRACT,DISP=SHR
+//DP01REJ  DD   SYSOUT=*
+//PERSMSTR DD   DSN=ADLAB.PERSONA.MASTER,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
